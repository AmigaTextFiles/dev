@@ -0,0 +1,83 @@
+      * ------------------------------------------------------
+      * MAINMENU.CBL           Top-level module launcher
+      * ------------------------------------------------------
+      *    Compile directive:
+      *       RUNCOBOL MAINMENU B=2000
+      *-------------------------------------------------------
+      *
+      *  Single entry point tying the separate INSURE and SECURITY
+      * executables together, so an operator picks a module by name
+      * instead of needing to know each program's own name. CALLs the
+      * chosen module directly; since INSURE and SECURITY each end
+      * with STOP RUN, picking one ends this menu too (same as running
+      * that module on its own) - this is a launcher, not a returning
+      * sub-menu. Add further WHEN branches here as new modules join
+      * the system.
+      *
+      * ----------------- IDENTIFICATION ---------------------
+       ID DIVISION.
+       PROGRAM-ID. MAINMENU.
+
+      * ----------------- ENVIRONMENT ------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   AMSTRAD-1512.
+       OBJECT-COMPUTER.
+
+      * ----------------- DATA -------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STOP-RUN-FLAG        PIC X  VALUE " ".
+       01 WS-RESPONCE             PIC X  VALUE SPACE.
+           88 WS-RESPONCE-1             VALUE "1".
+           88 WS-RESPONCE-2             VALUE "2".
+           88 WS-RESPONCE-Q             VALUE "Q" "q".
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           03 BLANK SCREEN.
+       01 MENU-SCREEN.
+           03 LINE 10 COLUMN 28   VALUE "MAIN MENU".
+           03 LINE 11 COLUMN 28   VALUE "---------".
+           03 LINE 14 COLUMN 19   VALUE
+                   "PRESS '1' for INSURANCE CLAIMS".
+           03 LINE 15 COLUMN 19   VALUE
+                   "      '2' for STUDENT RECORDS ".
+           03 LINE 16 COLUMN 19   VALUE
+                   "      'Q' to QUIT             ".
+       01 RESPONCE-LINE.
+           03 LINE 24 COLUMN 19   PIC X
+             TO WS-RESPONCE AUTO.
+       01 INVALID-CHOICE.
+           03 LINE 24 COLUMN 5    HIGHLIGHT VALUE
+              "PLEASE CHOOSE 1, 2 OR Q.".
+
+      * ----------------- PROCEDURE --------------------------
+       PROCEDURE DIVISION.
+      *
+      *********************************************************
+      *  This paragraph drives the top-level menu until the
+      * operator chooses to quit.
+      *
+       0000-MAIN.
+           PERFORM 1000-MENU UNTIL WS-STOP-RUN-FLAG = "S".
+           STOP RUN.
+      *
+      *********************************************************
+      *  This paragraph displays the menu, accepts one keystroke
+      * and CALLs the chosen module.
+      *
+       1000-MENU.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY MENU-SCREEN.
+           ACCEPT  RESPONCE-LINE.
+           IF WS-RESPONCE-1
+                 CALL "INSURE"
+              ELSE
+              IF WS-RESPONCE-2
+                    CALL "SECURITY"
+                 ELSE
+                 IF WS-RESPONCE-Q
+                       MOVE "S" TO WS-STOP-RUN-FLAG
+                    ELSE
+                       DISPLAY INVALID-CHOICE.
