@@ -0,0 +1,79 @@
+      * ------------------------------------------------------
+      * OPRLOGIN.CBL           Shared operator sign-on
+      * ------------------------------------------------------
+      *    Compile directive:
+      *       RUNCOBOL OPRLOGIN B=2000
+      *-------------------------------------------------------
+      *
+      *  Shared by INSURE and SECURITY so both programs identify
+      * the operator and their permitted security level through
+      * one routine and one credential file (SECURITY.CRD),
+      * instead of each program keeping its own separate scheme.
+      * The caller keys an operator ID/PIN into LoginPar, calls
+      * this program, and gets back a security level and a found
+      * flag.
+
+      * ----------------- IDENTIFICATION ---------------------
+       ID DIVISION.
+       PROGRAM-ID. OPRLOGIN.
+
+      * ----------------- ENVIRONMENT ------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT           CREDENTIAL-FILE
+            ASSIGN TO        DISK
+            ORGANIZATION IS  LINE SEQUENTIAL
+            ACCESS MODE IS   SEQUENTIAL
+            FILE STATUS IS   WS-CREDENTIAL-STATUS.
+
+      * ----------------- DATA -------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CREDENTIAL-FILE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "SECURITY.CRD".
+       01 IN-CREDENTIAL-REC.
+           03 CR-OPERATOR-ID      PIC X(6).
+           03 CR-PIN              PIC 9(4).
+           03 CR-SECURITY-LEVEL   PIC 9.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-CREDENTIAL-STATUS    PIC XX VALUE "00".
+       01 WS-CREDENTIAL-END-FLAG  PIC X  VALUE " ".
+
+       LINKAGE SECTION.
+       01 LoginPar.
+           05 LG-OPERATOR-ID      PIC X(6).
+           05 LG-OPERATOR-PIN     PIC 9(4).
+           05 LG-SECURITY-LEVEL   PIC 9.
+           05 LG-FOUND-FLAG       PIC X.
+
+      * ----------------- PROCEDURE --------------------------
+       PROCEDURE DIVISION USING LoginPar.
+       OPRLOGIN SECTION.
+        0100-CHECK-CREDENTIALS.
+           MOVE "N" TO LG-FOUND-FLAG.
+           MOVE 0   TO LG-SECURITY-LEVEL.
+           MOVE SPACE TO WS-CREDENTIAL-END-FLAG.
+           OPEN INPUT CREDENTIAL-FILE.
+           IF WS-CREDENTIAL-STATUS NOT EQUAL "00"
+                  MOVE "N" TO LG-FOUND-FLAG
+             ELSE
+                  PERFORM 0110-SEARCH-CREDENTIAL-FILE
+                          UNTIL LG-FOUND-FLAG = "Y"
+                             OR WS-CREDENTIAL-END-FLAG = "E"
+                  CLOSE CREDENTIAL-FILE.
+           GOBACK.
+      *
+        0110-SEARCH-CREDENTIAL-FILE.
+           READ CREDENTIAL-FILE
+               AT END
+                   MOVE "E" TO WS-CREDENTIAL-END-FLAG
+           END-READ.
+           IF WS-CREDENTIAL-END-FLAG NOT EQUAL "E"
+                 IF CR-OPERATOR-ID EQUAL LG-OPERATOR-ID
+                           AND CR-PIN EQUAL LG-OPERATOR-PIN
+                       MOVE "Y" TO LG-FOUND-FLAG
+                       MOVE CR-SECURITY-LEVEL TO LG-SECURITY-LEVEL.
