@@ -26,12 +26,72 @@
        01 Remain    PIC 9(4).
        01 Remain100 PIC 9(2).
 
+      * --- civil date -> absolute day count (used for weekday) ---
+       01 WS-CALC-DD       PIC 9(2).
+       01 WS-CALC-MM       PIC 9(2).
+       01 WS-CALC-YYYY     PIC 9(4).
+       01 WS-CALC-DAYS     PIC S9(8).
+       01 WS-DC-Y          PIC S9(6).
+       01 WS-DC-M          PIC S9(4).
+       01 WS-DC-ERA        PIC S9(6).
+       01 WS-DC-YOE        PIC S9(6).
+       01 WS-DC-DOY        PIC S9(6).
+       01 WS-DC-DOE        PIC S9(8).
+
+       01 WS-WEEKDAY-CALC   PIC S9(8).
+       01 WS-WEEKDAY-QUOT   PIC S9(8).
+       01 WS-WEEKDAY-REM    PIC 9.
+       01 WS-WEEKDAY-INDEX  PIC 9.
+
+      * --- DatRoll : roll a date forward/backward by N days ---
+       01 WS-ROLL-COUNT     PIC 9(8).
+       01 WS-ROLL-DIM       PIC 9(2).
+       01 WS-LC-YYYY        PIC 9(4).
+       01 WS-LC-RES         PIC 9(4).
+       01 WS-LC-REM         PIC 9(4).
+       01 WS-LC-REM100      PIC 9(2).
+       01 WS-LC-FLAG        PIC 9.
+
+      * --- DatDiff : elapsed whole days between two dates ---
+       01 WS-DIFF-DAYS-1    PIC S9(8).
+       01 WS-DIFF-DAYS-2    PIC S9(8).
+       01 WS-VALID-FLAG     PIC 9.
+
        LINKAGE SECTION.
        01 Par.
            05   DD PIC 9(2).
            05   MM PIC 9(2).
            05 YYYY PIC 9(4).
            05   FC PIC 9.
+           05  DOW PIC X(9).
+
+      * --- DatCentury : 2-digit year -> 4-digit century window
+       01 CenturyPar.
+           05 CY-YY     PIC 9(2).
+           05 CY-PIVOT  PIC 9(2).
+           05 CY-YYYY   PIC 9(4).
+
+      * --- DatRoll : roll a DD/MM/YYYY date by +/- N days ---
+       01 RollPar.
+           05 RL-DD        PIC 9(2).
+           05 RL-MM        PIC 9(2).
+           05 RL-YYYY      PIC 9(4).
+           05 RL-OFFSET    PIC S9(5).
+           05 RL-OUT-DD    PIC 9(2).
+           05 RL-OUT-MM    PIC 9(2).
+           05 RL-OUT-YYYY  PIC 9(4).
+           05 RL-FC        PIC 9.
+
+      * --- DatDiff : elapsed whole days between two dates ---
+       01 DiffPar.
+           05 DF-DD1     PIC 9(2).
+           05 DF-MM1     PIC 9(2).
+           05 DF-YYYY1   PIC 9(4).
+           05 DF-DD2     PIC 9(2).
+           05 DF-MM2     PIC 9(2).
+           05 DF-YYYY2   PIC 9(4).
+           05 DF-DAYS    PIC S9(7).
+           05 DF-FC      PIC 9.
 
       * ----------------- PROCEDURE --------------------------
        PROCEDURE DIVISION USING Par.
@@ -70,5 +130,214 @@
                END-IF
              END-IF
            END-IF.
+
+           IF FC = 0
+             MOVE DD IN Par   TO WS-CALC-DD
+             MOVE MM IN Par   TO WS-CALC-MM
+             MOVE YYYY IN Par TO WS-CALC-YYYY
+             PERFORM Dat060-WEEKDAY
+           ELSE
+             MOVE SPACES TO DOW IN Par
+           END-IF.
        Dat999.
            GOBACK.
+
+      * +++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * +++ civil date -> absolute day count, used to derive  +++
+      * +++ the weekday a DD/MM/YYYY date falls on            +++
+      * +++++++++++++++++++++++++++++++++++++++++++++++++++++++
+       Dat050-DAYCOUNT.
+      *    Input  WS-CALC-DD / WS-CALC-MM / WS-CALC-YYYY.
+      *    Output WS-CALC-DAYS (days since a fixed reference point;
+      *    only differences between two results are meaningful).
+           MOVE WS-CALC-YYYY TO WS-DC-Y
+           MOVE WS-CALC-MM   TO WS-DC-M
+           IF WS-DC-M <= 2
+             SUBTRACT 1 FROM WS-DC-Y
+             ADD 12 TO WS-DC-M
+           END-IF
+           COMPUTE WS-DC-ERA = WS-DC-Y / 400
+           COMPUTE WS-DC-YOE = WS-DC-Y - (WS-DC-ERA * 400)
+           COMPUTE WS-DC-DOY = ((153 * (WS-DC-M - 3)) + 2) / 5
+                                  + WS-CALC-DD - 1
+           COMPUTE WS-DC-DOE = (WS-DC-YOE * 365) + (WS-DC-YOE / 4)
+                                  - (WS-DC-YOE / 100) + WS-DC-DOY
+           COMPUTE WS-CALC-DAYS = (WS-DC-ERA * 146097) + WS-DC-DOE.
+
+       Dat060-WEEKDAY.
+      *    Input  WS-CALC-DD / WS-CALC-MM / WS-CALC-YYYY (valid date).
+      *    Output DOW IN Par with the weekday name.
+           PERFORM Dat050-DAYCOUNT
+           COMPUTE WS-WEEKDAY-CALC = WS-CALC-DAYS + 3
+           DIVIDE WS-WEEKDAY-CALC BY 7 GIVING WS-WEEKDAY-QUOT
+                                        REMAINDER WS-WEEKDAY-REM
+           IF WS-WEEKDAY-REM = 0
+             MOVE 7 TO WS-WEEKDAY-INDEX
+           ELSE
+             MOVE WS-WEEKDAY-REM TO WS-WEEKDAY-INDEX
+           END-IF
+           EVALUATE WS-WEEKDAY-INDEX
+             WHEN 1 MOVE "MONDAY"    TO DOW IN Par
+             WHEN 2 MOVE "TUESDAY"   TO DOW IN Par
+             WHEN 3 MOVE "WEDNESDAY" TO DOW IN Par
+             WHEN 4 MOVE "THURSDAY"  TO DOW IN Par
+             WHEN 5 MOVE "FRIDAY"    TO DOW IN Par
+             WHEN 6 MOVE "SATURDAY"  TO DOW IN Par
+             WHEN 7 MOVE "SUNDAY"    TO DOW IN Par
+           END-EVALUATE.
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * +++ DatCentury : 2-digit year / century window    +++
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++
+       ENTRY "DatCentury" USING CenturyPar.
+       DatCentury SECTION.
+        Cen010.
+           IF CY-YY < CY-PIVOT
+             COMPUTE CY-YYYY = 2000 + CY-YY
+           ELSE
+             COMPUTE CY-YYYY = 1900 + CY-YY
+           END-IF.
+       Cen999.
+           GOBACK.
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * +++ DatRoll : roll a date forward/backward N days +++
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++
+       ENTRY "DatRoll" USING RollPar.
+       DatRoll SECTION.
+        Rol010.
+      *    Validate locally rather than through Par/Dat010 - Par's
+      *    storage is only bound when entered via the DatCheck entry
+      *    point, so touching it from another ENTRY is not safe.
+           MOVE 0 TO RL-FC.
+           MOVE RL-MM   TO WS-CALC-MM
+           MOVE RL-YYYY TO WS-CALC-YYYY
+           IF RL-MM < 1 OR RL-MM > 12
+             MOVE 1 TO RL-FC
+           ELSE
+             PERFORM Dat910-DAYS-IN-MONTH
+             IF RL-DD < 1 OR RL-DD > WS-ROLL-DIM
+               MOVE 1 TO RL-FC
+             END-IF
+           END-IF.
+           IF RL-FC NOT = 0
+             MOVE RL-DD   TO RL-OUT-DD
+             MOVE RL-MM   TO RL-OUT-MM
+             MOVE RL-YYYY TO RL-OUT-YYYY
+           ELSE
+             MOVE RL-DD   TO WS-CALC-DD
+             IF RL-OFFSET < 0
+               COMPUTE WS-ROLL-COUNT = RL-OFFSET * -1
+             ELSE
+               MOVE RL-OFFSET TO WS-ROLL-COUNT
+             END-IF
+             PERFORM Rol020-STEP-DATE WS-ROLL-COUNT TIMES
+             MOVE WS-CALC-DD   TO RL-OUT-DD
+             MOVE WS-CALC-MM   TO RL-OUT-MM
+             MOVE WS-CALC-YYYY TO RL-OUT-YYYY
+           END-IF.
+       Rol999.
+           GOBACK.
+
+       Rol020-STEP-DATE.
+      *    Advances or retreats WS-CALC-DD/MM/YYYY by a single day,
+      *    based on the sign of RL-OFFSET.
+           IF RL-OFFSET > 0
+             ADD 1 TO WS-CALC-DD
+             PERFORM Dat910-DAYS-IN-MONTH
+             IF WS-CALC-DD > WS-ROLL-DIM
+               MOVE 1 TO WS-CALC-DD
+               ADD 1 TO WS-CALC-MM
+               IF WS-CALC-MM > 12
+                 MOVE 1 TO WS-CALC-MM
+                 ADD 1 TO WS-CALC-YYYY
+               END-IF
+             END-IF
+           ELSE
+             SUBTRACT 1 FROM WS-CALC-DD
+             IF WS-CALC-DD < 1
+               SUBTRACT 1 FROM WS-CALC-MM
+               IF WS-CALC-MM < 1
+                 MOVE 12 TO WS-CALC-MM
+                 SUBTRACT 1 FROM WS-CALC-YYYY
+               END-IF
+               PERFORM Dat910-DAYS-IN-MONTH
+               MOVE WS-ROLL-DIM TO WS-CALC-DD
+             END-IF
+           END-IF.
+
+       Dat900-LEAP-CHECK.
+      *    Input  WS-LC-YYYY.  Output WS-LC-FLAG (0 = leap, 1 = not).
+           MOVE 0 TO WS-LC-FLAG
+           DIVIDE WS-LC-YYYY BY 4 GIVING WS-LC-RES
+                                  REMAINDER WS-LC-REM
+           IF WS-LC-REM NOT = 0
+             MOVE 1 TO WS-LC-FLAG
+           ELSE
+             DIVIDE WS-LC-YYYY BY 100 GIVING WS-LC-RES
+                                    REMAINDER WS-LC-REM100
+             IF WS-LC-REM100 = 0
+               DIVIDE WS-LC-YYYY BY 400 GIVING WS-LC-RES
+                                      REMAINDER WS-LC-REM
+               IF WS-LC-REM NOT = 0
+                 MOVE 1 TO WS-LC-FLAG
+               END-IF
+             END-IF
+           END-IF.
+
+       Dat910-DAYS-IN-MONTH.
+      *    Input  WS-CALC-MM / WS-CALC-YYYY.  Output WS-ROLL-DIM.
+           MOVE WS-CALC-YYYY TO WS-LC-YYYY
+           PERFORM Dat900-LEAP-CHECK
+           IF WS-CALC-MM = 2 AND WS-LC-FLAG = 0
+             MOVE 29 TO WS-ROLL-DIM
+           ELSE
+             MOVE Days(WS-CALC-MM) TO WS-ROLL-DIM
+           END-IF.
+
+       Dat920-VALIDATE-DATE.
+      *    Input  WS-CALC-DD / WS-CALC-MM / WS-CALC-YYYY.
+      *    Output WS-VALID-FLAG (0 = valid, 1 = invalid).
+           MOVE 0 TO WS-VALID-FLAG
+           IF WS-CALC-MM < 1 OR WS-CALC-MM > 12
+             MOVE 1 TO WS-VALID-FLAG
+           ELSE
+             PERFORM Dat910-DAYS-IN-MONTH
+             IF WS-CALC-DD < 1 OR WS-CALC-DD > WS-ROLL-DIM
+               MOVE 1 TO WS-VALID-FLAG
+             END-IF
+           END-IF.
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * +++ DatDiff : elapsed whole days between 2 dates  +++
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++
+       ENTRY "DatDiff" USING DiffPar.
+       DatDiff SECTION.
+        Dif010.
+           MOVE 0 TO DF-FC.
+           MOVE DF-DD1   TO WS-CALC-DD
+           MOVE DF-MM1   TO WS-CALC-MM
+           MOVE DF-YYYY1 TO WS-CALC-YYYY
+           PERFORM Dat920-VALIDATE-DATE
+           IF WS-VALID-FLAG NOT = 0
+             MOVE 1 TO DF-FC
+           ELSE
+             PERFORM Dat050-DAYCOUNT
+             MOVE WS-CALC-DAYS TO WS-DIFF-DAYS-1
+             MOVE DF-DD2   TO WS-CALC-DD
+             MOVE DF-MM2   TO WS-CALC-MM
+             MOVE DF-YYYY2 TO WS-CALC-YYYY
+             PERFORM Dat920-VALIDATE-DATE
+             IF WS-VALID-FLAG NOT = 0
+               MOVE 1 TO DF-FC
+             ELSE
+               PERFORM Dat050-DAYCOUNT
+               MOVE WS-CALC-DAYS TO WS-DIFF-DAYS-2
+               COMPUTE DF-DAYS = WS-DIFF-DAYS-2 - WS-DIFF-DAYS-1
+               IF DF-DAYS < 0
+                 COMPUTE DF-DAYS = DF-DAYS * -1
+               END-IF
+             END-IF
+           END-IF.
+       Dif999.
+           GOBACK.
