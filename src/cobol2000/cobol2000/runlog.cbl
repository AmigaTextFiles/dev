@@ -0,0 +1,90 @@
+      * ------------------------------------------------------
+      * RUNLOG.CBL             Shared end-of-day run log
+      * ------------------------------------------------------
+      *    Compile directive:
+      *       RUNCOBOL RUNLOG B=2000
+      *-------------------------------------------------------
+      *
+      *  Shared by INSURE and SECURITY so both programs append to
+      * one daily run-log file (RUNLOG.DAT) instead of each only
+      * leaving behind its own printed report. The caller moves
+      * its program name, the action ("STRT" or "END "), the
+      * record count processed so far and, on "END ", the
+      * termination status ("NORM" or "ABND") into RunLogPar and
+      * calls this program once at the start of its run and once
+      * at the end.
+      *
+      * ----------------- IDENTIFICATION ---------------------
+       ID DIVISION.
+       PROGRAM-ID. RUNLOG.
+
+      * ----------------- ENVIRONMENT ------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT           RUN-LOG-FILE
+            ASSIGN TO        DISK
+            ORGANIZATION IS  LINE SEQUENTIAL
+            ACCESS MODE IS   SEQUENTIAL
+            FILE STATUS IS   WS-RUNLOG-STATUS.
+
+      * ----------------- DATA -------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-LOG-FILE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.DAT".
+       01 RUN-LOG-REC.
+           03 RLG-PROGRAM-NAME    PIC X(8).
+           03 FILLER              PIC X  VALUE SPACE.
+           03 RLG-ACTION          PIC X(4).
+           03 FILLER              PIC X  VALUE SPACE.
+           03 RLG-DATE            PIC X(8).
+           03 FILLER              PIC X  VALUE SPACE.
+           03 RLG-TIME            PIC 9(8).
+           03 FILLER              PIC X  VALUE SPACE.
+           03 RLG-RECORD-COUNT    PIC 9(7).
+           03 FILLER              PIC X  VALUE SPACE.
+           03 RLG-TERM-STATUS     PIC X(4).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-RUNLOG-STATUS    PIC XX VALUE "00".
+       01 WS-REAL-DATE.
+           03 WS-REAL-YEAR    PIC XX.
+           03 WS-REAL-MONTH   PIC XX.
+           03 WS-REAL-DAY     PIC XX.
+       01 WS-TEMP-DATE.
+           03 WS-TEMP-DAY     PIC XX.
+           03 FILLER          PIC X  VALUE "/".
+           03 WS-TEMP-MONTH   PIC XX.
+           03 FILLER          PIC X  VALUE "/".
+           03 WS-TEMP-YEAR    PIC XX.
+       01 WS-RUNLOG-TIME      PIC 9(8) VALUE 0.
+
+       LINKAGE SECTION.
+       01 RunLogPar.
+           05 RL-PROGRAM-NAME     PIC X(8).
+           05 RL-ACTION           PIC X(4).
+           05 RL-RECORD-COUNT     PIC 9(7).
+           05 RL-TERM-STATUS      PIC X(4).
+
+      * ----------------- PROCEDURE --------------------------
+       PROCEDURE DIVISION USING RunLogPar.
+       RUNLOG SECTION.
+        0100-WRITE-RUN-LOG-REC.
+           ACCEPT WS-REAL-DATE   FROM DATE.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           MOVE WS-REAL-DAY   TO WS-TEMP-DAY.
+           MOVE WS-REAL-MONTH TO WS-TEMP-MONTH.
+           MOVE WS-REAL-YEAR  TO WS-TEMP-YEAR.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE RL-PROGRAM-NAME TO RLG-PROGRAM-NAME.
+           MOVE RL-ACTION       TO RLG-ACTION.
+           MOVE WS-TEMP-DATE    TO RLG-DATE.
+           MOVE WS-RUNLOG-TIME  TO RLG-TIME.
+           MOVE RL-RECORD-COUNT TO RLG-RECORD-COUNT.
+           MOVE RL-TERM-STATUS  TO RLG-TERM-STATUS.
+           WRITE RUN-LOG-REC.
+           CLOSE RUN-LOG-FILE.
+           GOBACK.
