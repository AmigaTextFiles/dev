@@ -5,17 +5,40 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER.
        OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENT-FILE ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ER-CLAIM-NUMBER
            FILE STATUS IS WS-FILE-STATUS.
       *
-           SELECT CLIENT-PRINT ASSIGN TO PRINTER
+           SELECT CLIENT-PRINT ASSIGN TO WS-PRINT-DEVICE-NAME
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-PRINT-STATUS.
+      *
+           SELECT CLIENT-BAK-FILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FILE-BAK-STATUS.
+      *
+           SELECT CLIENT-EXTRACT-FILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXTRACT-STATUS.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *
+           SELECT SYS-PARM-FILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -29,11 +52,46 @@
            03  ER-PREV-CLAIMS           PIC 99.
            03  ER-PREV-CLAIMS-TOTAL     PIC 9(9).
            03  ER-AMOUNT-CLAIMED        PIC 9(7).
+           03  ER-PREMIUM               PIC 9(7).
       *
        FD CLIENT-PRINT
            LABEL RECORDS OMITTED.
        01 OUT-CLIENT-REC.
-           03 FILLER                     PIC A(80).
+           03 FILLER                     PIC A(100).
+      *
+       FD CLIENT-BAK-FILE
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID IS "CLIENT.NEW".
+       01  OUT-CLIENT-BAK-REC.
+           03  BK-CLAIM-NUMBER          PIC 999V9(4).
+           03  BK-CLASS-CODE            PIC 9(6).
+           03  BK-REGION                PIC X(4).
+           03  BK-PREV-CLAIMS           PIC 99.
+           03  BK-PREV-CLAIMS-TOTAL     PIC 9(9).
+           03  BK-AMOUNT-CLAIMED        PIC 9(7).
+           03  BK-PREMIUM               PIC 9(7).
+      *
+       FD CLIENT-EXTRACT-FILE
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID IS "CLIENT.CSV".
+       01  OUT-CLIENT-EXTRACT-REC   PIC X(80).
+      *
+       FD CHECKPOINT-FILE
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID IS "CLIENT.CKP".
+       01  OUT-CHECKPOINT-REC.
+           03  CKP-CLAIM-NUMBER      PIC 999V9(4).
+           03  CKP-PAGE-COUNT        PIC 99.
+           03  CKP-CLAIMS-TOTAL      PIC 9(9).
+           03  CKP-CLAIMS-NUM-TOTAL  PIC 999.
+      *
+       FD SYS-PARM-FILE
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID IS "SYSPARM.DAT".
+       01  IN-SYS-PARM-REC.
+           03  PRM-PRINTER-PAGE-LENGTH  PIC 99.
+           03  PRM-SCREEN-PAGE-LENGTH   PIC 99.
+           03  PRM-PRINT-DEVICE         PIC X(20).
       *
        WORKING-STORAGE SECTION.
        01 WS-COUNTERS.
@@ -42,18 +100,86 @@
            03 WS-CLAIMS-TOTAL        PIC 9(9).
            03 WS-CLAIMS-NUM-TOTAL    PIC 999.
            03 WS-AVERAGE-CLAIM       PIC 9(7).
+           03 WS-AVERAGE-CLAIM-DEC   PIC 9(7)V99.
+           03 WS-REGION-CLAIMS-TOTAL     PIC 9(9).
+           03 WS-REGION-CLAIMS-NUM-TOTAL PIC 999.
+           03 WS-REGION-AVERAGE-CLAIM    PIC 9(7).
+       01 WS-REGION-BREAK         PIC X(4) VALUE SPACES.
+       01 WS-HIGH-RISK-CLAIMS-THRESHOLD PIC 99 VALUE 5.
+       01 WS-HIGH-RISK-MULTIPLE         PIC 9  VALUE 2.
+       01 WS-CLIENT-AVG-CLAIM           PIC 9(7).
+       01 WS-HIGH-RISK-FLAG             PIC X(9).
+       01 LIN                    PIC 99.
        01 WS-STOP-RUN-FLAG       PIC X  VALUE " ".
        01 WS-END-FILE-FLAG       PIC X  VALUE " ".
        01 WS-FILE-STATUS         PIC XX VALUE "00".
        01 WS-PRINT-STATUS        PIC XX VALUE "00".
+       01 WS-FILE-BAK-STATUS     PIC XX VALUE "00".
+       01 WS-EXTRACT-STATUS      PIC XX VALUE "00".
+       01 WS-CHECKPOINT-STATUS   PIC XX VALUE "00".
+       01 WS-PARM-STATUS         PIC XX VALUE "00".
+      *
+      *  Page length / output destination, read once at startup by
+      * 0010-READ-SYS-PARMS from SYSPARM.DAT (also read by SECURITY).
+      * Defaulted here so a missing parameter file falls back to the
+      * values that used to be hardcoded into the PERFORM ... UNTIL
+      * conditions below.
+      *
+       01 WS-PRINTER-PAGE-LENGTH  PIC 99    VALUE 55.
+       01 WS-SCREEN-PAGE-LENGTH   PIC 99    VALUE 21.
+       01 WS-PRINT-DEVICE-NAME    PIC X(20) VALUE "PRINTER".
+      *
+       01 WS-CHECKPOINT-REC.
+           03 WS-CKP-CLAIM-NUMBER      PIC 999V9(4) VALUE 0.
+           03 WS-CKP-PAGE-COUNT        PIC 99       VALUE 0.
+           03 WS-CKP-CLAIMS-TOTAL      PIC 9(9)     VALUE 0.
+           03 WS-CKP-CLAIMS-NUM-TOTAL  PIC 999      VALUE 0.
+       01 WS-CHECKPOINT-FOUND-FLAG  PIC X  VALUE "N".
+           88 WS-CHECKPOINT-FOUND        VALUE "Y".
+       01 WS-EXCEPTION-COUNT       PIC 99 VALUE 0.
+       01 WS-EXCEPTION-SHOWN       PIC 99 VALUE 0.
+      *
+      *  Operator sign-on, checked once at startup via the shared
+      * OPRLOGIN routine (also used by SECURITY) against SECURITY.CRD.
+      *
+       01 WS-LOGIN-PAR.
+           03 WS-OPERATOR-ID           PIC X(6) VALUE SPACES.
+           03 WS-OPERATOR-PIN          PIC 9(4) VALUE 0.
+           03 WS-SECURITY-LEVEL        PIC 9    VALUE 0.
+           03 WS-CREDENTIAL-FOUND-FLAG PIC X    VALUE "N".
+               88 WS-CREDENTIAL-FOUND         VALUE "Y".
+      *
+      *  Passed to the shared RUNLOG routine (also used by SECURITY) to
+      * append this run's start/end to the consolidated RUNLOG.DAT.
+      *
+       01 WS-RUNLOG-PAR.
+           03 WS-RUNLOG-PROGRAM-NAME  PIC X(8) VALUE "INSURE".
+           03 WS-RUNLOG-ACTION        PIC X(4) VALUE SPACES.
+           03 WS-RUNLOG-RECORD-COUNT  PIC 9(7) VALUE 0.
+           03 WS-RUNLOG-TERM-STATUS   PIC X(4) VALUE SPACES.
+      *
+      *  Table used to roll up CLIENT-FILE by ER-CLASS-CODE for the
+      *  'C' class-code summary report. CLIENT-FILE is not sorted by
+      *  class code, so the table is built in a single pass, adding a
+      *  new entry the first time a class code is seen and adding to
+      *  an existing entry every time after.
+       01 WS-CLASS-TABLE.
+           03 WS-CLASS-ENTRY OCCURS 50 TIMES INDEXED BY WS-CLASS-IDX.
+               05 WS-CLASS-CODE-TBL    PIC 9(6).
+               05 WS-CLASS-COUNT-TBL   PIC 999.
+               05 WS-CLASS-TOTAL-TBL   PIC 9(9).
+       01 WS-CLASS-ENTRIES-USED    PIC 99 VALUE 0.
+       01 WS-CLASS-FOUND-FLAG      PIC X  VALUE "N".
+           88 WS-CLASS-FOUND           VALUE "Y".
+       01 WS-CLASS-AVG-TBL         PIC 9(7)V99.
       *
        01 WS-TITLE-1.
            03 FILLER  PIC X(22)  VALUE "ASSIGNMENT    10/08/89".
            03 FILLER  PIC X(5)   VALUE SPACES.
            03 FILLER  PIC X(26)  VALUE "FAIL SAFE INSURANCE AGENCY".
-           03 FILLER  PIC X(5)   VALUE SPACES.
+           03 FILLER  PIC X(3)   VALUE SPACES.
            03 WS-TITLE-DATE      PIC X(8).
-           03 FILLER             PIC X(7).
+           03 WS-TITLE-DOW       PIC X(9).
            03 FILLER             PIC X(5)   VALUE "PAGE ".
            03 WS-TITLE-PAGE-NO   PIC 99.
        01 WS-TITLE-3.
@@ -67,6 +193,12 @@
            03 FILLER  PIC X(13)  VALUE "TOTAL CLAIMED".
            03 FILLER  PIC X(10)  VALUE SPACES.
            03 FILLER  PIC X(15)  VALUE "AMOUNT OF CLAIM".
+           03 FILLER  PIC X(1)   VALUE SPACES.
+           03 FILLER  PIC X(9)   VALUE "HIGH RISK".
+           03 FILLER  PIC X(1)   VALUE SPACES.
+           03 FILLER  PIC X(7)   VALUE "PREMIUM".
+           03 FILLER  PIC X(1)   VALUE SPACES.
+           03 FILLER  PIC X(10)  VALUE "LOSS RATIO".
        01 WS-HEADER-5.
            03 FILLER  PIC X(13)  VALUE SPACES.
            03 FILLER  PIC X(10)  VALUE "CLASS CODE".
@@ -75,26 +207,32 @@
            03 FILLER  PIC X(8)   VALUE SPACES.
            03 FILLER  PIC X(16)  VALUE "AVERAGED CLAIMED".
        01 WS-INSURENCE-REC.
-           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 FILLER             PIC X(2)   VALUE SPACES.
            03 FLD-CLAIM-NUMBER   PIC 999V9(4).
-           03 FILLER             PIC X(5)   VALUE SPACES.
-           03 FLD-CLASS-CODE     PIC X(6).
            03 FILLER             PIC X(4)   VALUE SPACES.
+           03 FLD-CLASS-CODE     PIC X(6).
+           03 FILLER             PIC X(3)   VALUE SPACES.
            03 FLD-REGION         PIC X(6).
-           03 FILLER             PIC X(6)   VALUE SPACES.
+           03 FILLER             PIC X(2)   VALUE SPACES.
            03 FLD-PREV-CLAIMS    PIC Z9.
-           03 FILLER             PIC X(5)   VALUE SPACES.
+           03 FILLER             PIC X(3)   VALUE SPACES.
            03 FLD-PREV-CLAIMS-TOTAL  PIC Z(8)9.
-           03 FILLER             PIC X(5)   VALUE SPACES.
+           03 FILLER             PIC X(3)   VALUE SPACES.
            03 FLD-AVG-CLAIMED    PIC Z(6)9.
-           03 FILLER             PIC X(5)   VALUE SPACES.
+           03 FILLER             PIC X(4)   VALUE SPACES.
            03 FLD-AMOUNT-CLAIMED PIC Z(8)9.
+           03 FILLER             PIC X(1)   VALUE SPACES.
+           03 FLD-HIGH-RISK      PIC X(9).
+           03 FILLER             PIC X(1)   VALUE SPACES.
+           03 FLD-PREMIUM        PIC Z(6)9.
+           03 FILLER             PIC X(1)   VALUE SPACES.
+           03 FLD-LOSS-RATIO     PIC ZZ9,99.
       *
        01 WS-TOTALS-1.
            03 FILLER             PIC X(35)  VALUE SPACES.
            03 FILLER             PIC X(22)  VALUE
                          "CURRENT TOTAL CLAIMS :".
-           03 TOTALS-CURR-CLAIMS PIC ZZZ,ZZZ,ZZ9.
+           03 TOTALS-CURR-CLAIMS PIC ZZZ.ZZZ.ZZ9.
        01 WS-TOTALS-2.
            03 FILLER             PIC X(35)  VALUE SPACES.
            03 FILLER             PIC X(22)  VALUE
@@ -104,7 +242,39 @@
            03 FILLER             PIC X(35)  VALUE SPACES.
            03 FILLER             PIC X(22)  VALUE
                          "AVERAGE CLAIM        :".
-           03 TOTALS-AVG-CLAIMS  PIC Z,ZZZ,ZZ9.
+           03 TOTALS-AVG-CLAIMS  PIC Z.ZZZ.ZZ9,99.
+       01 WS-CONTROL-MISMATCH-LINE.
+           03 FILLER             PIC X(20)  VALUE SPACES.
+           03 FILLER             PIC X(54)  VALUE
+              "*** CONTROL TOTALS DO NOT MATCH - CHECK CLIENT.DAT ***".
+       01 WS-REGION-SUBTOTAL.
+           03 FILLER             PIC X(8)   VALUE "REGION: ".
+           03 RT-REGION          PIC X(4).
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 FILLER             PIC X(8)   VALUE "CLAIMS: ".
+           03 RT-NUM-CLAIMS      PIC ZZ9.
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 FILLER             PIC X(7)   VALUE "TOTAL: ".
+           03 RT-TOTAL-CLAIMED   PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 FILLER             PIC X(5)   VALUE "AVG: ".
+           03 RT-AVG-CLAIMED     PIC Z.ZZZ.ZZ9.
+       01 WS-CLASS-SUMMARY-HEADER.
+           03 FILLER             PIC X(35)  VALUE SPACES.
+           03 FILLER             PIC X(36)  VALUE
+                         "CLAIMS BY CLASS CODE".
+       01 WS-CLASS-SUMMARY-LINE.
+           03 FILLER             PIC X(8)   VALUE "CLASS: ".
+           03 CS-CLASS-CODE      PIC 999999.
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 FILLER             PIC X(8)   VALUE "CLAIMS: ".
+           03 CS-NUM-CLAIMS      PIC ZZ9.
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 FILLER             PIC X(7)   VALUE "TOTAL: ".
+           03 CS-TOTAL-CLAIMED   PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 FILLER             PIC X(5)   VALUE "AVG: ".
+           03 CS-AVG-CLAIMED     PIC Z.ZZZ.ZZ9,99.
 
 
        01 WS-REAL-DATE.
@@ -117,6 +287,17 @@
            03 WS-TEMP-MONTH      PIC XX.
            03 FILLER             PIC X    VALUE  "/".
            03 WS-TEMP-YEAR       PIC XX.
+       01 WS-TEMP-DOW            PIC X(9).
+       01 WS-DATCHECK-PAR.
+           03 WS-DC-DD           PIC 9(2).
+           03 WS-DC-MM           PIC 9(2).
+           03 WS-DC-YYYY         PIC 9(4).
+           03 WS-DC-FC           PIC 9.
+           03 WS-DC-DOW          PIC X(9).
+       01 WS-CENTURY-PAR.
+           03 WS-CY-YY           PIC 9(2).
+           03 WS-CY-PIVOT        PIC 9(2) VALUE 50.
+           03 WS-CY-YYYY         PIC 9(4).
        01 WS-CLIENT-REC.
            03  WS-CLAIM-NUMBER          PIC 999V9(4).
            03  WS-CLASS-CODE            PIC 9(6).
@@ -124,11 +305,31 @@
            03  WS-PREV-CLAIMS           PIC 99.
            03  WS-PREV-CLAIMS-TOTAL     PIC 9(9).
            03  WS-AMOUNT-CLAIMED        PIC 9(7).
+           03  WS-PREMIUM               PIC 9(7).
+       01 WS-LOSS-RATIO              PIC 999V99.
+       01 WS-LOOKUP-CLAIM-NUMBER    PIC 999V9(4).
+       01 WS-EXTRACT-CLAIM-NUMBER.
+           03 WS-EXTRACT-CLAIM-INT  PIC 999.
+           03 WS-EXTRACT-CLAIM-FRAC PIC 9(4).
+       01 WS-CONTROL-TOTALS.
+           03 WS-CONTROL-COUNT      PIC 9(3) VALUE 0.
+           03 WS-CONTROL-AMOUNT     PIC 9(9) VALUE 0.
+       01 WS-CONTROL-MISMATCH       PIC X    VALUE "N".
+           88 WS-CONTROL-OK             VALUE "N".
+           88 WS-CONTROL-BAD             VALUE "Y".
       *
        01 WS-RESPONCE            PIC X.
            88 WS-RESPONCE-S             VALUE "S" "s".
            88 WS-RESPONCE-P             VALUE "P" "p".
            88 WS-RESPONCE-Q             VALUE "Q" "q".
+           88 WS-RESPONCE-M             VALUE "M" "m".
+           88 WS-RESPONCE-F             VALUE "F" "f".
+           88 WS-RESPONCE-E             VALUE "E" "e".
+           88 WS-RESPONCE-C             VALUE "C" "c".
+           88 WS-RESPONCE-T             VALUE "T" "t".
+           88 WS-RESPONCE-Y             VALUE "Y" "y".
+           88 WS-RESPONCE-YN            VALUE "Y" "y"
+                                               "N" "n".
       *
        SCREEN SECTION.
        01 BLANK-SCREEN.
@@ -136,6 +337,15 @@
        01 BLANK-LINE.
            03 BLANK LINE.
        01 PROG-DISCRIPTION.
+       01 OPERATOR-LOGIN-PROMPT.
+           03 LINE 23 COLUMN 5   VALUE "OPERATOR ID > ".
+           03 LINE 23 COLUMN 19  PIC X(6) TO WS-OPERATOR-ID AUTO.
+           03 LINE 24 COLUMN 5   VALUE "PIN         > ".
+           03 LINE 24 COLUMN 19  PIC 9(4) TO WS-OPERATOR-PIN
+              AUTO SECURE.
+       01 WRONG-CODE.
+           03 LINE 24 COLUMN 5   HIGHLIGHT VALUE
+            "INCORRECT OPERATOR ID OR PIN - ACCESS REFUSED".
        01 PRINTING-DOC-MESSG.
            03 LINE 3 COLUMN 8        VALUE   "PAGE ".
            03 LINE 3 COLUMN 13       PIC 99   FROM  WS-PAGE-COUNT.
@@ -144,15 +354,88 @@
        01 PROG-FINISH.
            03 LINE 24 COLUMN 8       VALUE
                    "TASK COMPLETE".
-       01 MENU.
+       01 MENU-SCREEN.
            03 LINE 10 COLUMN 30   VALUE "MENU".
            03 LINE 11 COLUMN 30   VALUE "----".
-           03 LINE 15 COLUMN 19   VALUE "PRESS 'P' to list to PRINTER".
-           03 LINE 17 COLUMN 19   VALUE "      'S' to list to SCREEN ".
-           03 LINE 19 COLUMN 19   VALUE "      'Q' to quit    MENU   ".
+           03 LINE 14 COLUMN 19   VALUE "PRESS 'P' to list to PRINTER".
+           03 LINE 15 COLUMN 19   VALUE "      'S' to list to SCREEN ".
+           03 LINE 16 COLUMN 19   VALUE "      'M' to MAINTAIN records".
+           03 LINE 17 COLUMN 19   VALUE "      'F' to FIND one claim ".
+           03 LINE 18 COLUMN 19   VALUE "      'E' to EXTRACT to file".
+           03 LINE 19 COLUMN 19   VALUE "      'C' class CODE summary".
+           03 LINE 20 COLUMN 19   VALUE "      'T' to print TOTALS   ".
+           03 LINE 21 COLUMN 19   VALUE "      'Q' to quit    MENU   ".
        01 RESPONCE-LINE.
-           03 LINE 22 COLUMN 19   PIC X
+           03 LINE 24 COLUMN 19   PIC X
              TO WS-RESPONCE AUTO.
+      *
+       01 MAINTAIN-SCREEN.
+           03 LINE 4  COLUMN 5     VALUE "CLAIM NUMBER".
+           03 LINE 4  COLUMN 29    VALUE ": ".
+           03 LINE 4  COLUMN 30    PIC 999V9(4)
+              USING WS-CLAIM-NUMBER.
+           03 LINE 6  COLUMN 5     VALUE "CLASS CODE".
+           03 LINE 6  COLUMN 29    VALUE ": ".
+           03 LINE 6  COLUMN 30    PIC 9(6) USING WS-CLASS-CODE.
+           03 LINE 8  COLUMN 5     VALUE "REGION".
+           03 LINE 8  COLUMN 29    VALUE ": ".
+           03 LINE 8  COLUMN 30    PIC X(4) USING WS-REGION.
+           03 LINE 10 COLUMN 5     VALUE "PREVIOUS CLAIMS".
+           03 LINE 10 COLUMN 29    VALUE ": ".
+           03 LINE 10 COLUMN 30    PIC 99   USING WS-PREV-CLAIMS.
+           03 LINE 12 COLUMN 5     VALUE "PREVIOUS CLAIMS TOTAL".
+           03 LINE 12 COLUMN 29    VALUE ": ".
+           03 LINE 12 COLUMN 30    PIC 9(9)
+              USING WS-PREV-CLAIMS-TOTAL.
+           03 LINE 14 COLUMN 5     VALUE "AMOUNT CLAIMED".
+           03 LINE 14 COLUMN 29    VALUE ": ".
+           03 LINE 14 COLUMN 30    PIC 9(7)
+              USING WS-AMOUNT-CLAIMED.
+           03 LINE 16 COLUMN 5     VALUE "PREMIUM".
+           03 LINE 16 COLUMN 29    VALUE ": ".
+           03 LINE 16 COLUMN 30    PIC 9(7)
+              USING WS-PREMIUM.
+       01 MAINTAIN-CORRECT-PROMPT.
+           03 LINE 20 COLUMN 1     BLANK LINE.
+           03 LINE 20 COLUMN 5     VALUE
+              "CORRECT THIS RECORD? (Y/N) > ".
+           03 LINE 20 COLUMN 34    PIC X TO WS-RESPONCE AUTO.
+       01 MAINTAIN-ADD-PROMPT.
+           03 LINE 20 COLUMN 1     BLANK LINE.
+           03 LINE 20 COLUMN 5     VALUE
+              "ADD A NEW CLAIM RECORD? (Y/N) > ".
+           03 LINE 20 COLUMN 37    PIC X TO WS-RESPONCE AUTO.
+       01 LOOKUP-PROMPT.
+           03 LINE 20 COLUMN 1     BLANK LINE.
+           03 LINE 20 COLUMN 5     VALUE
+              "ENTER CLAIM NUMBER TO FIND : ".
+           03 LINE 20 COLUMN 34    PIC 999V9(4)
+              TO WS-LOOKUP-CLAIM-NUMBER AUTO.
+       01 LOOKUP-NOT-FOUND.
+           03 LINE 22 COLUMN 5     VALUE
+              "NO CLAIM RECORD FOUND WITH THAT NUMBER".
+       01 CONTROL-TOTAL-PROMPT.
+           03 LINE 20 COLUMN 1     BLANK LINE.
+           03 LINE 20 COLUMN 5     VALUE
+              "EXPECTED CLAIM COUNT  (0 TO SKIP) : ".
+           03 LINE 20 COLUMN 42    PIC 9(3)
+              TO WS-CONTROL-COUNT AUTO.
+           03 LINE 21 COLUMN 5     VALUE
+              "EXPECTED CLAIM DOLLAR TOTAL        : ".
+           03 LINE 21 COLUMN 44    PIC 9(9)
+              TO WS-CONTROL-AMOUNT AUTO.
+       01 CONTROL-TOTAL-MISMATCH.
+           03 LINE 23 COLUMN 5     HIGHLIGHT VALUE
+              "*** CONTROL TOTALS DO NOT MATCH - CHECK CLIENT.DAT ***".
+       01 CHECKPOINT-RESUME-PROMPT.
+           03 LINE 20 COLUMN 1     BLANK LINE.
+           03 LINE 20 COLUMN 5     VALUE
+              "A PRINT CHECKPOINT WAS FOUND AT CLAIM NUMBER : ".
+           03 LINE 20 COLUMN 54    PIC 999V9(4)
+              FROM WS-CKP-CLAIM-NUMBER.
+           03 LINE 21 COLUMN 5     VALUE
+              "RESUME PRINTING FROM THERE? (Y/N) > ".
+           03 LINE 21 COLUMN 42    PIC X TO WS-RESPONCE AUTO.
       *
        01 DIS-TITLE.
            03 LINE 1 COLUMN 1    VALUE "ASSIGNMENT    10/08/89".
@@ -161,6 +444,7 @@
 
            03 LINE 1 COLUMN 71   VALUE "PAGE ".
            03 LINE 1 COLUMN 76   PIC 99 FROM WS-PAGE-COUNT.
+           03 LINE 2 COLUMN 58   PIC X(9)  FROM WS-TEMP-DOW.
            03 LINE 3 COLUMN 30   HIGHLIGHT  VALUE
               "INSURANCE CLAIM REPORT".
        01 DIS-HEADER.
@@ -171,6 +455,9 @@
            03 LINE 5 COLUMN 42   VALUE "TOTAL CLAIMED".
            03 LINE 6 COLUMN 55   VALUE "AVERAGED CLAIMED".
            03 LINE 5 COLUMN 66   VALUE "AMOUNT OF CLAIM".
+           03 LINE 6 COLUMN 79   VALUE "HIGH RISK".
+           03 LINE 5 COLUMN 90   VALUE "PREMIUM".
+           03 LINE 6 COLUMN 97   VALUE "LOSS".
        01 NEW-PAGE.
            03 LINE 25 COLUMN 3   VALUE "PRESS ANY KEY FOR NEXT PAGE".
        01 ANY-KEY.
@@ -194,16 +481,47 @@
       * with the status value, Other wise 1000-DISPLAY is called.
       *
        0000-MAIN.
+           MOVE "STRT" TO WS-RUNLOG-ACTION.
+           CALL "RUNLOG" USING WS-RUNLOG-PAR.
+           PERFORM 0010-READ-SYS-PARMS.
            OPEN INPUT  CLIENT-FILE.
       *     OPEN OUTPUT CLIENT-PRINT.
                 IF WS-FILE-STATUS = "00" AND WS-PRINT-STATUS = "00"
                    PERFORM 1000-DISPLAY
+                   MOVE "NORM" TO WS-RUNLOG-TERM-STATUS
                 ELSE
-                   DISPLAY ERROR-MESSAGES.
+                   DISPLAY ERROR-MESSAGES
+                   MOVE "ABND" TO WS-RUNLOG-TERM-STATUS.
+           MOVE "END "              TO WS-RUNLOG-ACTION.
+           MOVE WS-CLAIMS-NUM-TOTAL TO WS-RUNLOG-RECORD-COUNT.
+           CALL "RUNLOG" USING WS-RUNLOG-PAR.
            CLOSE CLIENT-FILE.
            CLOSE CLIENT-PRINT.
            STOP RUN.
       *
+      *********************************************************
+      *  This paragraph reads the one-record SYSPARM.DAT parameter
+      * file (also read by SECURITY) for the printer page length,
+      * screen page length and print device name, instead of those
+      * being baked into the program. A missing or unreadable
+      * parameter file just leaves the WORKING-STORAGE defaults in
+      * place, so the program still runs without it.
+      *
+       0010-READ-SYS-PARMS.
+           OPEN INPUT SYS-PARM-FILE.
+           IF WS-PARM-STATUS EQUAL "00"
+                 READ SYS-PARM-FILE
+                      AT END NEXT SENTENCE
+                      NOT AT END
+                           MOVE PRM-PRINTER-PAGE-LENGTH
+                                TO WS-PRINTER-PAGE-LENGTH
+                           MOVE PRM-SCREEN-PAGE-LENGTH
+                                TO WS-SCREEN-PAGE-LENGTH
+                           MOVE PRM-PRINT-DEVICE
+                                TO WS-PRINT-DEVICE-NAME
+                 END-READ
+                 CLOSE SYS-PARM-FILE.
+      *
       *******************************************************
       *  This Paragraph displays the program's title and then
       * calls 1100-MENU. When done the paragraph displays a
@@ -215,11 +533,35 @@
            MOVE WS-REAL-DAY   TO WS-TEMP-DAY.
            MOVE WS-REAL-MONTH TO WS-TEMP-MONTH.
            MOVE WS-REAL-YEAR  TO WS-TEMP-YEAR.
-           PERFORM 1100-MENU
-                      UNTIL WS-STOP-RUN-FLAG = "S".
+
+           MOVE WS-REAL-DAY   TO WS-DC-DD.
+           MOVE WS-REAL-MONTH TO WS-DC-MM.
+           MOVE WS-REAL-YEAR  TO WS-CY-YY.
+           CALL "DatCentury" USING WS-CENTURY-PAR.
+           MOVE WS-CY-YYYY TO WS-DC-YYYY.
+           CALL "DatCheck" USING WS-DATCHECK-PAR.
+           MOVE WS-DC-DOW TO WS-TEMP-DOW.
+
+           PERFORM 1050-OPERATOR-SIGN-ON.
+           IF WS-CREDENTIAL-FOUND
+                 PERFORM 1100-MENU
+                            UNTIL WS-STOP-RUN-FLAG = "S"
+              ELSE
+                 DISPLAY WRONG-CODE.
            DISPLAY PROG-FINISH.
       *
       *******************************************************
+      *  This paragraph identifies the operator and their
+      * permitted security level through the shared OPRLOGIN
+      * routine (also used by SECURITY), once at startup.
+      *
+       1050-OPERATOR-SIGN-ON.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY OPERATOR-LOGIN-PROMPT.
+           ACCEPT  OPERATOR-LOGIN-PROMPT.
+           CALL "OPRLOGIN" USING WS-LOGIN-PAR.
+      *
+      *******************************************************
       *  This paragraph provides the user with an option on how
       * to continue.
       *  Expected responce to MENU ;Q TO          QUIT
@@ -228,23 +570,182 @@
       *
        1100-MENU.
            MOVE ZERO TO WS-COUNTERS.
+           MOVE SPACES TO WS-REGION-BREAK.
            MOVE " " TO WS-END-FILE-FLAG.
            DISPLAY BLANK-SCREEN.
-           DISPLAY MENU.
+           DISPLAY MENU-SCREEN.
            ACCEPT RESPONCE-LINE.
            IF WS-RESPONCE-Q
                  MOVE "S" TO WS-STOP-RUN-FLAG
               ELSE
               IF WS-RESPONCE-P
+                          PERFORM 1209-VALIDATION-PASS
+                          PERFORM 1205-GET-CONTROL-TOTALS
+                          PERFORM 1206-CHECK-FOR-CHECKPOINT
                           PERFORM 1200-PRINT-RECORD
                                        UNTIL WS-END-FILE-FLAG = "S"
                    ELSE
                    IF WS-RESPONCE-S
+                             PERFORM 1209-VALIDATION-PASS
+                             PERFORM 1205-GET-CONTROL-TOTALS
                              PERFORM 1300-LIST-RECORD
-                                          UNTIL WS-END-FILE-FLAG = "S".
+                                          UNTIL WS-END-FILE-FLAG = "S"
+                      ELSE
+                      IF WS-RESPONCE-M
+                                PERFORM 1400-MAINTAIN-RECORDS
+                         ELSE
+                         IF WS-RESPONCE-F
+                                   PERFORM 1500-LOOKUP-CLAIM
+                            ELSE
+                            IF WS-RESPONCE-E
+                                      PERFORM 1600-EXTRACT-RECORDS
+                               ELSE
+                               IF WS-RESPONCE-C
+                                      PERFORM 1250-PRINT-CLASS-SUMMARY
+                                  ELSE
+                                  IF WS-RESPONCE-T
+                                      PERFORM 1205-GET-CONTROL-TOTALS
+                                      PERFORM 1240-PRINT-TOTALS-ONLY.
            CLOSE CLIENT-FILE.
            OPEN INPUT CLIENT-FILE.
       *
+      ******************************************************
+      *  This paragraph makes a quick pass over CLIENT-FILE ahead
+      * of the main report, flagging any record where ER-PREV-
+      * CLAIMS is zero but ER-PREV-CLAIMS-TOTAL isn't (or vice
+      * versa) - data that would otherwise blow up the unguarded
+      * average-claimed divide once the report proper gets to it.
+      * CLIENT-FILE is closed and reopened afterwards so the main
+      * report still starts from the first record.
+      *
+       1209-VALIDATION-PASS.
+           MOVE 0 TO WS-EXCEPTION-COUNT.
+           MOVE 0 TO WS-EXCEPTION-SHOWN.
+           MOVE " " TO WS-END-FILE-FLAG.
+           MOVE 4 TO WS-LINE-COUNT.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY (2, 5)
+              "VALIDATION PASS - CHECKING PREVIOUS CLAIMS DATA".
+           PERFORM 1211-VALIDATE-ONE-RECORD
+                          UNTIL WS-END-FILE-FLAG = "S".
+           CLOSE CLIENT-FILE.
+           OPEN INPUT CLIENT-FILE.
+           MOVE " " TO WS-END-FILE-FLAG.
+           IF WS-EXCEPTION-COUNT = 0
+                 DISPLAY (4, 5) "NO EXCEPTIONS FOUND."
+              ELSE
+                 IF WS-EXCEPTION-COUNT GREATER WS-EXCEPTION-SHOWN
+                       MOVE WS-LINE-COUNT TO LIN
+                       DISPLAY (LIN, 5) "..." WS-EXCEPTION-COUNT
+                          " EXCEPTION(S) TOTAL, ONLY FIRST "
+                          WS-EXCEPTION-SHOWN " SHOWN ABOVE"
+                       ADD 1 TO WS-LINE-COUNT
+                 END-IF
+                 MOVE WS-LINE-COUNT TO LIN
+                 DISPLAY (LIN, 5) "PRESS ANY KEY TO CONTINUE..."
+                 ACCEPT ANY-KEY.
+      *
+      ******************************************************
+      *  This paragraph reads one CLIENT-FILE record and displays
+      * it if ER-PREV-CLAIMS and ER-PREV-CLAIMS-TOTAL don't agree
+      * on whether this client has any claims history at all. The
+      * listing is capped at one screen's worth of exceptions.
+      *
+       1211-VALIDATE-ONE-RECORD.
+           READ CLIENT-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG.
+           IF WS-END-FILE-FLAG NOT EQUAL "S"
+                 IF (ER-PREV-CLAIMS = 0 AND
+                     ER-PREV-CLAIMS-TOTAL NOT = 0) OR
+                    (ER-PREV-CLAIMS NOT = 0 AND
+                     ER-PREV-CLAIMS-TOTAL = 0)
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                       IF WS-LINE-COUNT LESS 20
+                             MOVE WS-LINE-COUNT TO LIN
+                             DISPLAY (LIN, 5)  "CLAIM"
+                                ER-CLAIM-NUMBER
+                             DISPLAY (LIN, 25) "PREV CLAIMS:"
+                                ER-PREV-CLAIMS
+                             DISPLAY (LIN, 45) "PREV TOTAL:"
+                                ER-PREV-CLAIMS-TOTAL
+                             ADD 1 TO WS-LINE-COUNT
+                             ADD 1 TO WS-EXCEPTION-SHOWN
+                       END-IF
+                 END-IF
+           END-IF.
+      *
+      *****************************************************
+      *  This paragraph lets the operator key in the claim count
+      * and dollar total data entry expects CLIENT.DAT to contain
+      * for the day, so the run's own computed totals can be
+      * reconciled against them. Leaving the count at zero skips
+      * the check.
+      *
+       1205-GET-CONTROL-TOTALS.
+           MOVE 0 TO WS-CONTROL-COUNT.
+           MOVE 0 TO WS-CONTROL-AMOUNT.
+           DISPLAY BLANK-SCREEN.
+           ACCEPT  CONTROL-TOTAL-PROMPT.
+      *
+      ******************************************************
+      *  This paragraph looks for a checkpoint left behind by a
+      * prior print run that did not reach the end of CLIENT-FILE
+      * (printer jam, cancelled run) and, if the operator agrees,
+      * positions CLIENT-FILE just past the last claim that was
+      * printed and restores the page/running-totals counters, so
+      * the whole file does not have to be reprinted from scratch.
+      *
+       1206-CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO WS-CHECKPOINT-FOUND-FLAG.
+           MOVE ZERO TO WS-CHECKPOINT-REC.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+                 READ CHECKPOINT-FILE INTO WS-CHECKPOINT-REC
+                      AT END MOVE "N" TO WS-CHECKPOINT-FOUND-FLAG
+                      NOT AT END MOVE "Y" TO WS-CHECKPOINT-FOUND-FLAG
+                 END-READ
+                 CLOSE CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FOUND AND WS-CKP-CLAIM-NUMBER NOT = 0
+                 DISPLAY BLANK-SCREEN
+                 ACCEPT CHECKPOINT-RESUME-PROMPT
+                 IF WS-RESPONCE-Y
+                       MOVE WS-CKP-CLAIM-NUMBER TO ER-CLAIM-NUMBER
+                       MOVE WS-CKP-PAGE-COUNT TO WS-PAGE-COUNT
+                       MOVE WS-CKP-CLAIMS-TOTAL TO WS-CLAIMS-TOTAL
+                       MOVE WS-CKP-CLAIMS-NUM-TOTAL TO
+                            WS-CLAIMS-NUM-TOTAL
+                       START CLIENT-FILE KEY IS GREATER THAN
+                             ER-CLAIM-NUMBER
+                             INVALID KEY
+                                   MOVE "S" TO WS-END-FILE-FLAG
+                       END-START
+                 END-IF
+           END-IF.
+      *
+      ******************************************************
+      *  This paragraph saves the claim number/page and running
+      * totals last printed, so an interrupted print run can be
+      * resumed instead of restarted from the first record.
+      *
+       1207-SAVE-CHECKPOINT.
+           MOVE ER-CLAIM-NUMBER      TO CKP-CLAIM-NUMBER.
+           MOVE WS-PAGE-COUNT        TO CKP-PAGE-COUNT.
+           MOVE WS-CLAIMS-TOTAL      TO CKP-CLAIMS-TOTAL.
+           MOVE WS-CLAIMS-NUM-TOTAL  TO CKP-CLAIMS-NUM-TOTAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE OUT-CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+      *
+      ******************************************************
+      *  This paragraph clears the checkpoint once a print run
+      * has reached the end of CLIENT-FILE, so the next print run
+      * starts fresh instead of offering to resume a run that
+      * already finished.
+      *
+       1208-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      *
       *
       ******************************************************
       *  This paragraph initialise the programme's main variables,
@@ -262,9 +763,13 @@
            DISPLAY PRINTING-DOC-MESSG.
            PERFORM 1210-PRINT-TITLE.
            PERFORM 1220-READ-PRINT-FILE
-                           UNTIL WS-LINE-COUNT IS GREATER 55.
+                           UNTIL WS-LINE-COUNT IS
+                                 GREATER WS-PRINTER-PAGE-LENGTH.
            IF WS-END-FILE-FLAG = "S"
-                PERFORM 1230-PRINT-TOTALS.
+                PERFORM 1230-PRINT-TOTALS
+                PERFORM 1208-CLEAR-CHECKPOINT
+              ELSE
+                PERFORM 1207-SAVE-CHECKPOINT.
       *
       ****************************************************
       *  This paragraph prints the the document's title along with
@@ -273,6 +778,7 @@
        1210-PRINT-TITLE.
 
            MOVE WS-TEMP-DATE TO WS-TITLE-DATE.
+           MOVE WS-TEMP-DOW  TO WS-TITLE-DOW.
            MOVE WS-PAGE-COUNT TO WS-TITLE-PAGE-NO.
            MOVE   SPACES    TO OUT-CLIENT-REC.
            MOVE WS-TITLE-1  TO OUT-CLIENT-REC.
@@ -300,10 +806,20 @@
       *
        1220-READ-PRINT-FILE.
 
-           READ CLIENT-FILE AT END MOVE "S" TO WS-END-FILE-FLAG.
+           READ CLIENT-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG.
            IF WS-END-FILE-FLAG NOT EQUAL "S"
                  MOVE IN-CLIENT-REC TO WS-CLIENT-REC
 
+                 IF WS-REGION-BREAK NOT = SPACES AND
+                    WS-REGION-BREAK NOT = WS-REGION
+                       PERFORM 1216-PRINT-REGION-SUBTOTAL
+                       MOVE 0 TO WS-REGION-CLAIMS-TOTAL
+                       MOVE 0 TO WS-REGION-CLAIMS-NUM-TOTAL
+                 END-IF
+                 MOVE WS-REGION TO WS-REGION-BREAK
+                 PERFORM 1225-CHECK-HIGH-RISK
+
                  MOVE SPACES TO OUT-CLIENT-REC
                  MOVE WS-CLAIM-NUMBER      TO FLD-CLAIM-NUMBER
                  MOVE WS-CLASS-CODE        TO FLD-CLASS-CODE
@@ -311,27 +827,97 @@
                  MOVE WS-PREV-CLAIMS       TO FLD-PREV-CLAIMS
                  MOVE WS-PREV-CLAIMS-TOTAL TO FLD-PREV-CLAIMS-TOTAL
                  MOVE WS-AMOUNT-CLAIMED    TO FLD-AMOUNT-CLAIMED
+                 MOVE WS-HIGH-RISK-FLAG    TO FLD-HIGH-RISK
+                 MOVE WS-PREMIUM           TO FLD-PREMIUM
+                 PERFORM 1226-COMPUTE-LOSS-RATIO
+                 MOVE WS-LOSS-RATIO        TO FLD-LOSS-RATIO
 
-                 DIVIDE WS-PREV-CLAIMS INTO WS-PREV-CLAIMS-TOTAL
-                                     GIVING FLD-AVG-CLAIMED
+                 IF WS-PREV-CLAIMS GREATER 0
+                       DIVIDE WS-PREV-CLAIMS INTO WS-PREV-CLAIMS-TOTAL
+                                           GIVING FLD-AVG-CLAIMED
+                    ELSE
+                       MOVE 0 TO FLD-AVG-CLAIMED
+                 END-IF
                  ADD WS-AMOUNT-CLAIMED  TO  WS-CLAIMS-TOTAL
                  ADD 1 TO WS-CLAIMS-NUM-TOTAL
+                 ADD WS-AMOUNT-CLAIMED  TO  WS-REGION-CLAIMS-TOTAL
+                 ADD 1 TO WS-REGION-CLAIMS-NUM-TOTAL
 
                  MOVE WS-INSURENCE-REC TO OUT-CLIENT-REC
                  WRITE OUT-CLIENT-REC AFTER 2
                  ADD 2 TO WS-LINE-COUNT
            ELSE
+                 IF WS-REGION-BREAK NOT = SPACES
+                       PERFORM 1216-PRINT-REGION-SUBTOTAL
+                 END-IF
                  MOVE 56 TO WS-LINE-COUNT.
       *
       ******************************************************
+      *  This paragraph flags the current record HIGH RISK when
+      * its previous-claims count exceeds the threshold, or its
+      * claimed amount is some multiple of the client's own
+      * historical average claim.
+      *
+       1225-CHECK-HIGH-RISK.
+           MOVE SPACES TO WS-HIGH-RISK-FLAG.
+           IF WS-PREV-CLAIMS GREATER WS-HIGH-RISK-CLAIMS-THRESHOLD
+                 MOVE "HIGH RISK" TO WS-HIGH-RISK-FLAG
+              ELSE
+                 IF WS-PREV-CLAIMS GREATER 0
+                       COMPUTE WS-CLIENT-AVG-CLAIM =
+                               WS-PREV-CLAIMS-TOTAL / WS-PREV-CLAIMS
+                       IF WS-AMOUNT-CLAIMED GREATER
+                          WS-CLIENT-AVG-CLAIM * WS-HIGH-RISK-MULTIPLE
+                             MOVE "HIGH RISK" TO WS-HIGH-RISK-FLAG
+                       END-IF
+                 END-IF.
+      *
+      ******************************************************
+      *  This paragraph computes the loss ratio (amount claimed
+      * as a percentage of written premium) for the current record.
+      * A zero premium leaves the ratio at zero, since there is
+      * nothing written to measure the claim against.
+      *
+       1226-COMPUTE-LOSS-RATIO.
+           IF WS-PREMIUM GREATER 0
+                 COMPUTE WS-LOSS-RATIO ROUNDED =
+                         (WS-AMOUNT-CLAIMED / WS-PREMIUM) * 100
+                     ON SIZE ERROR
+                         MOVE 999,99 TO WS-LOSS-RATIO
+              ELSE
+                 MOVE 0 TO WS-LOSS-RATIO.
+      *
+      ******************************************************
+      *  This paragraph prints the subtotal (claim count, total
+      * claimed, average claim) for the region just completed,
+      * identified by WS-REGION-BREAK.
+      *
+       1216-PRINT-REGION-SUBTOTAL.
+           MOVE WS-REGION-BREAK            TO RT-REGION.
+           MOVE WS-REGION-CLAIMS-NUM-TOTAL TO RT-NUM-CLAIMS.
+           MOVE WS-REGION-CLAIMS-TOTAL     TO RT-TOTAL-CLAIMED.
+           IF WS-REGION-CLAIMS-NUM-TOTAL GREATER 0
+                 DIVIDE WS-REGION-CLAIMS-NUM-TOTAL
+                                 INTO WS-REGION-CLAIMS-TOTAL
+                                 GIVING WS-REGION-AVERAGE-CLAIM
+              ELSE
+                 MOVE 0 TO WS-REGION-AVERAGE-CLAIM.
+           MOVE WS-REGION-AVERAGE-CLAIM TO RT-AVG-CLAIMED.
+           MOVE SPACES TO OUT-CLIENT-REC.
+           WRITE OUT-CLIENT-REC AFTER 1.
+           MOVE SPACES TO OUT-CLIENT-REC.
+           MOVE WS-REGION-SUBTOTAL TO OUT-CLIENT-REC.
+           WRITE OUT-CLIENT-REC AFTER 1.
+      *
+      ******************************************************
       *
       *
        1230-PRINT-TOTALS.
 
            MOVE SPACE TO OUT-CLIENT-REC.
            WRITE OUT-CLIENT-REC AFTER 2.
-           DIVIDE WS-CLAIMS-NUM-TOTAL INTO WS-CLAIMS-TOTAL
-                                    GIVING  WS-AVERAGE-CLAIM.
+           COMPUTE WS-AVERAGE-CLAIM-DEC ROUNDED =
+                   WS-CLAIMS-TOTAL / WS-CLAIMS-NUM-TOTAL.
 
            MOVE SPACE TO OUT-CLIENT-REC.
            MOVE WS-CLAIMS-TOTAL TO TOTALS-CURR-CLAIMS.
@@ -344,11 +930,137 @@
            WRITE OUT-CLIENT-REC AFTER 1.
 
            MOVE SPACES TO OUT-CLIENT-REC.
-           MOVE WS-AVERAGE-CLAIM TO TOTALS-AVG-CLAIMS.
+           MOVE WS-AVERAGE-CLAIM-DEC TO TOTALS-AVG-CLAIMS.
            MOVE WS-TOTALS-3 TO OUT-CLIENT-REC.
            WRITE OUT-CLIENT-REC AFTER 1.
            MOVE SPACES TO OUT-CLIENT-REC.
            WRITE OUT-CLIENT-REC AFTER 1.
+
+           PERFORM 1235-CHECK-CONTROL-TOTALS.
+           IF WS-CONTROL-BAD
+                 MOVE SPACES TO OUT-CLIENT-REC
+                 MOVE WS-CONTROL-MISMATCH-LINE TO OUT-CLIENT-REC
+                 WRITE OUT-CLIENT-REC AFTER 1.
+      *
+      ******************************************************
+      *  This paragraph compares the operator-keyed control totals
+      * (WS-CONTROL-COUNT/WS-CONTROL-AMOUNT) against this run's own
+      * computed WS-CLAIMS-NUM-TOTAL/WS-CLAIMS-TOTAL. A control
+      * count left at zero means no control totals were supplied,
+      * so the check is skipped.
+      *
+       1235-CHECK-CONTROL-TOTALS.
+           MOVE "N" TO WS-CONTROL-MISMATCH.
+           IF WS-CONTROL-COUNT NOT = 0
+                 IF WS-CONTROL-COUNT NOT = WS-CLAIMS-NUM-TOTAL OR
+                    WS-CONTROL-AMOUNT NOT = WS-CLAIMS-TOTAL
+                       MOVE "Y" TO WS-CONTROL-MISMATCH
+                 END-IF
+           END-IF.
+      *
+      ******************************************************
+      *  This paragraph prints the totals-only summary page, with
+      * no detail lines, by accumulating the claim count/dollar
+      * totals across all of CLIENT-FILE before going straight to
+      * 1230-PRINT-TOTALS.
+      *
+       1240-PRINT-TOTALS-ONLY.
+           ADD  1 TO WS-PAGE-COUNT.
+           DISPLAY PRINTING-DOC-MESSG.
+           PERFORM 1210-PRINT-TITLE.
+           PERFORM 1245-ACCUMULATE-ONE-RECORD
+                           UNTIL WS-END-FILE-FLAG = "S".
+           PERFORM 1230-PRINT-TOTALS.
+      *
+      ******************************************************
+      *  This paragraph reads one CLIENT-FILE record and folds its
+      * claimed amount into the running totals, without writing a
+      * detail line, for the totals-only summary page.
+      *
+       1245-ACCUMULATE-ONE-RECORD.
+           READ CLIENT-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG.
+           IF WS-END-FILE-FLAG NOT EQUAL "S"
+                 MOVE IN-CLIENT-REC TO WS-CLIENT-REC
+                 ADD WS-AMOUNT-CLAIMED TO WS-CLAIMS-TOTAL
+                 ADD 1 TO WS-CLAIMS-NUM-TOTAL.
+      *
+      ******************************************************
+      *  This paragraph prints the claims-by-class-code summary
+      * report: one pass over CLIENT-FILE builds WS-CLASS-TABLE
+      * (claim count and claimed total per distinct ER-CLASS-CODE),
+      * then a second pass prints one subtotal line per class code
+      * rolled up, the same way 1216-PRINT-REGION-SUBTOTAL rolls up
+      * one region.
+      *
+       1250-PRINT-CLASS-SUMMARY.
+           ADD  1 TO WS-PAGE-COUNT.
+           DISPLAY PRINTING-DOC-MESSG.
+           MOVE 0 TO WS-CLASS-ENTRIES-USED.
+           PERFORM 1252-BUILD-CLASS-ENTRY
+                           UNTIL WS-END-FILE-FLAG = "S".
+           PERFORM 1210-PRINT-TITLE.
+           MOVE SPACES TO OUT-CLIENT-REC.
+           MOVE WS-CLASS-SUMMARY-HEADER TO OUT-CLIENT-REC.
+           WRITE OUT-CLIENT-REC AFTER 1.
+           MOVE SPACES TO OUT-CLIENT-REC.
+           WRITE OUT-CLIENT-REC AFTER 1.
+           PERFORM 1255-PRINT-CLASS-ENTRY
+                   VARYING WS-CLASS-IDX FROM 1 BY 1
+                   UNTIL WS-CLASS-IDX GREATER WS-CLASS-ENTRIES-USED.
+      *
+      ******************************************************
+      *  This paragraph reads one CLIENT-FILE record and folds its
+      * claim count/claimed amount into WS-CLASS-TABLE, adding a new
+      * table entry the first time a class code is seen.
+      *
+       1252-BUILD-CLASS-ENTRY.
+           READ CLIENT-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG.
+           IF WS-END-FILE-FLAG NOT EQUAL "S"
+                 MOVE IN-CLIENT-REC TO WS-CLIENT-REC
+                 MOVE "N" TO WS-CLASS-FOUND-FLAG
+                 PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1
+                         UNTIL WS-CLASS-IDX GREATER
+                                            WS-CLASS-ENTRIES-USED
+                         IF WS-CLASS-CODE-TBL (WS-CLASS-IDX) =
+                            WS-CLASS-CODE
+                               MOVE "Y" TO WS-CLASS-FOUND-FLAG
+                               EXIT PERFORM
+                         END-IF
+                 END-PERFORM
+                 IF NOT WS-CLASS-FOUND AND
+                    WS-CLASS-ENTRIES-USED LESS 50
+                       ADD 1 TO WS-CLASS-ENTRIES-USED
+                       MOVE WS-CLASS-ENTRIES-USED TO WS-CLASS-IDX
+                       MOVE WS-CLASS-CODE TO
+                            WS-CLASS-CODE-TBL (WS-CLASS-IDX)
+                       MOVE 0 TO WS-CLASS-COUNT-TBL (WS-CLASS-IDX)
+                       MOVE 0 TO WS-CLASS-TOTAL-TBL (WS-CLASS-IDX)
+                 END-IF
+                 IF WS-CLASS-FOUND OR
+                    WS-CLASS-IDX EQUAL WS-CLASS-ENTRIES-USED
+                       ADD 1 TO WS-CLASS-COUNT-TBL (WS-CLASS-IDX)
+                       ADD WS-AMOUNT-CLAIMED TO
+                           WS-CLASS-TOTAL-TBL (WS-CLASS-IDX)
+                 END-IF
+           END-IF.
+      *
+      ******************************************************
+      *  This paragraph prints one subtotal line for the class code
+      * table entry at WS-CLASS-IDX.
+      *
+       1255-PRINT-CLASS-ENTRY.
+           MOVE WS-CLASS-CODE-TBL (WS-CLASS-IDX)  TO CS-CLASS-CODE.
+           MOVE WS-CLASS-COUNT-TBL (WS-CLASS-IDX) TO CS-NUM-CLAIMS.
+           MOVE WS-CLASS-TOTAL-TBL (WS-CLASS-IDX) TO CS-TOTAL-CLAIMED.
+           COMPUTE WS-CLASS-AVG-TBL ROUNDED =
+                   WS-CLASS-TOTAL-TBL (WS-CLASS-IDX) /
+                   WS-CLASS-COUNT-TBL (WS-CLASS-IDX).
+           MOVE WS-CLASS-AVG-TBL TO CS-AVG-CLAIMED.
+           MOVE SPACES TO OUT-CLIENT-REC.
+           MOVE WS-CLASS-SUMMARY-LINE TO OUT-CLIENT-REC.
+           WRITE OUT-CLIENT-REC AFTER 1.
       *
       *******************************************************
       *  As with 1200-PRINT-RECORD except when the screen is full
@@ -359,7 +1071,8 @@
 
            PERFORM 1310-LIST-TITLE.
            PERFORM 1320-READ-LIST-FILE
-                         UNTIL WS-LINE-COUNT IS GREATER 21.
+                         UNTIL WS-LINE-COUNT IS
+                               GREATER WS-SCREEN-PAGE-LENGTH.
            IF WS-END-FILE-FLAG = "S"
                          PERFORM 1330-LIST-TOTALS.
            DISPLAY NEW-PAGE.
@@ -381,45 +1094,226 @@
 
        1320-READ-LIST-FILE.
 
-           READ CLIENT-FILE AT END MOVE "S" TO WS-END-FILE-FLAG.
+           READ CLIENT-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG.
            IF WS-END-FILE-FLAG NOT EQUAL "S"
                  MOVE IN-CLIENT-REC TO WS-CLIENT-REC
+
+                 IF WS-REGION-BREAK NOT = SPACES AND
+                    WS-REGION-BREAK NOT = WS-REGION
+                       PERFORM 1325-LIST-REGION-SUBTOTAL
+                       MOVE 0 TO WS-REGION-CLAIMS-TOTAL
+                       MOVE 0 TO WS-REGION-CLAIMS-NUM-TOTAL
+                 END-IF
+                 MOVE WS-REGION TO WS-REGION-BREAK
+                 PERFORM 1225-CHECK-HIGH-RISK
+
                  MOVE WS-LINE-COUNT TO LIN
                  ADD 1 TO WS-PREV-CLAIMS
                  DIVIDE WS-PREV-CLAIMS INTO WS-PREV-CLAIMS-TOTAL
                                      GIVING WS-AVERAGE-CLAIM
 
-                 DISPLAY (LIN, 3)  WS-CLAIM-NUMBER        NO
-                 DISPLAY (LIN, 16) WS-CLASS-CODE          NO
-                 DISPLAY (LIN, 25) WS-REGION              NO
-                 DISPLAY (LIN, 35) WS-PREV-CLAIMS         NO
-                 DISPLAY (LIN, 44) WS-PREV-CLAIMS-TOTAL   NO
-                 DISPLAY (LIN, 58) WS-AVERAGE-CLAIM       NO
-                 DISPLAY (LIN, 70) WS-AMOUNT-CLAIMED      NO
+                 DISPLAY (LIN, 3)  WS-CLAIM-NUMBER
+                 DISPLAY (LIN, 16) WS-CLASS-CODE
+                 DISPLAY (LIN, 25) WS-REGION
+                 DISPLAY (LIN, 35) WS-PREV-CLAIMS
+                 DISPLAY (LIN, 44) WS-PREV-CLAIMS-TOTAL
+                 DISPLAY (LIN, 58) WS-AVERAGE-CLAIM
+                 DISPLAY (LIN, 70) WS-AMOUNT-CLAIMED
+                 DISPLAY (LIN, 79) WS-HIGH-RISK-FLAG
+                 PERFORM 1226-COMPUTE-LOSS-RATIO
+                 DISPLAY (LIN, 90) WS-PREMIUM
+                 DISPLAY (LIN, 97) WS-LOSS-RATIO
 
                  ADD WS-AMOUNT-CLAIMED TO WS-CLAIMS-TOTAL
                  ADD 1 TO WS-CLAIMS-NUM-TOTAL
+                 ADD WS-AMOUNT-CLAIMED TO WS-REGION-CLAIMS-TOTAL
+                 ADD 1 TO WS-REGION-CLAIMS-NUM-TOTAL
                  ADD 1 TO WS-LINE-COUNT
            ELSE
+                 IF WS-REGION-BREAK NOT = SPACES
+                       PERFORM 1325-LIST-REGION-SUBTOTAL
+                 END-IF
                  MOVE 22 TO WS-LINE-COUNT.
       *
       ******************************************************
+      *  This paragraph displays the subtotal for the region
+      * just completed, identified by WS-REGION-BREAK.
+      *
+       1325-LIST-REGION-SUBTOTAL.
+           MOVE WS-LINE-COUNT TO LIN.
+           DISPLAY (LIN, 3) "REGION" WS-REGION-BREAK "SUBTOTAL -".
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE WS-LINE-COUNT TO LIN.
+           DISPLAY (LIN, 35) "CLAIMS   :".
+           DISPLAY (LIN, 48) WS-REGION-CLAIMS-NUM-TOTAL.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE WS-LINE-COUNT TO LIN.
+           DISPLAY (LIN, 35) "TOTAL    :".
+           DISPLAY (LIN, 48) WS-REGION-CLAIMS-TOTAL.
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-REGION-CLAIMS-NUM-TOTAL GREATER 0
+                 DIVIDE WS-REGION-CLAIMS-NUM-TOTAL
+                                 INTO WS-REGION-CLAIMS-TOTAL
+                                 GIVING WS-REGION-AVERAGE-CLAIM
+              ELSE
+                 MOVE 0 TO WS-REGION-AVERAGE-CLAIM.
+           MOVE WS-LINE-COUNT TO LIN.
+           DISPLAY (LIN, 35) "AVERAGE  :".
+           DISPLAY (LIN, 48) WS-REGION-AVERAGE-CLAIM.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+      ******************************************************
       *
        1330-LIST-TOTALS.
 
-           DIVIDE WS-CLAIMS-NUM-TOTAL INTO WS-CLAIMS-TOTAL
-                                   GIVING  WS-AVERAGE-CLAIM.
+           COMPUTE WS-AVERAGE-CLAIM-DEC ROUNDED =
+                   WS-CLAIMS-TOTAL / WS-CLAIMS-NUM-TOTAL.
+           MOVE WS-AVERAGE-CLAIM-DEC TO TOTALS-AVG-CLAIMS.
            MOVE WS-LINE-COUNT TO LIN.
-           DISPLAY (LIN  , 35) "CURRENT TOTAL CLAIMS :" NO.
+           DISPLAY (LIN  , 35) "CURRENT TOTAL CLAIMS :".
            DISPLAY (LIN  , 65) WS-CLAIMS-TOTAL.
            ADD  1 TO WS-LINE-COUNT.
            MOVE WS-LINE-COUNT TO LIN.
-           DISPLAY (LIN  , 35) "NUMBER OF CLAIMS     :" NO.
+           DISPLAY (LIN  , 35) "NUMBER OF CLAIMS     :".
            DISPLAY (LIN  , 65) WS-CLAIMS-NUM-TOTAL.
            ADD  1 TO WS-LINE-COUNT.
            MOVE WS-LINE-COUNT TO LIN.
-           DISPLAY (LIN  , 35) "AVERAGE CLAIM        :" NO.
-           DISPLAY (LIN  , 65) WS-AVERAGE-CLAIM.
+           DISPLAY (LIN  , 35) "AVERAGE CLAIM        :".
+           DISPLAY (LIN  , 65) TOTALS-AVG-CLAIMS.
+           ADD  1 TO WS-LINE-COUNT.
+
+           PERFORM 1235-CHECK-CONTROL-TOTALS.
+           IF WS-CONTROL-BAD
+                 DISPLAY CONTROL-TOTAL-MISMATCH.
+      *
+      *****************************************************
+      *  This paragraph maintains CLIENT-FILE - it lets the user
+      * step through every existing claim record offering the
+      * chance to correct it, then offers to add brand new claim
+      * records, writing the resulting records out to CLIENT.NEW.
+      *
+       1400-MAINTAIN-RECORDS.
+           OPEN OUTPUT CLIENT-BAK-FILE.
+           IF WS-FILE-BAK-STATUS NOT EQUAL "00"
+                 DISPLAY ERROR-MESSAGES
+              ELSE
+              MOVE " " TO WS-END-FILE-FLAG
+              PERFORM 1410-MAINTAIN-EXISTING
+                             UNTIL WS-END-FILE-FLAG = "S"
+              PERFORM 1420-MAINTAIN-ADD-NEW
+              CLOSE CLIENT-BAK-FILE.
+           MOVE "S" TO WS-END-FILE-FLAG.
+      *
+      *****************************************************
+      *  This paragraph reads one existing claim record, offers
+      * to correct it and then writes it (corrected or not) to
+      * CLIENT-BAK-FILE.
+      *
+       1410-MAINTAIN-EXISTING.
+           READ CLIENT-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG.
+           IF WS-END-FILE-FLAG NOT EQUAL "S"
+                 MOVE IN-CLIENT-REC TO WS-CLIENT-REC
+                 DISPLAY BLANK-SCREEN
+                 DISPLAY MAINTAIN-SCREEN
+                 MOVE SPACE TO WS-RESPONCE
+                 ACCEPT  MAINTAIN-CORRECT-PROMPT
+                 IF WS-RESPONCE-Y
+                       ACCEPT MAINTAIN-SCREEN
+                 END-IF
+                 MOVE WS-CLIENT-REC TO OUT-CLIENT-BAK-REC
+                 WRITE OUT-CLIENT-BAK-REC.
+      *
+      *****************************************************
+      *  This paragraph offers to add brand new claim records
+      * onto the end of CLIENT-BAK-FILE once every existing
+      * record has been offered for correction.
+      *
+       1420-MAINTAIN-ADD-NEW.
+           MOVE SPACE TO WS-RESPONCE.
+           DISPLAY BLANK-SCREEN.
+           ACCEPT  MAINTAIN-ADD-PROMPT.
+           PERFORM 1421-MAINTAIN-ADD-ONE
+                          UNTIL NOT WS-RESPONCE-Y.
+      *
+       1421-MAINTAIN-ADD-ONE.
+           MOVE ZERO TO WS-CLIENT-REC.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY MAINTAIN-SCREEN.
+           ACCEPT  MAINTAIN-SCREEN.
+           MOVE WS-CLIENT-REC TO OUT-CLIENT-BAK-REC.
+           WRITE OUT-CLIENT-BAK-REC.
+           MOVE SPACE TO WS-RESPONCE.
+           ACCEPT  MAINTAIN-ADD-PROMPT.
+      *
+      *****************************************************
+      *  This paragraph looks up a single claim record by claim
+      * number, using CLIENT-FILE's record key directly instead
+      * of reading the whole file sequentially.
+      *
+       1500-LOOKUP-CLAIM.
+           MOVE ZERO TO WS-LOOKUP-CLAIM-NUMBER.
+           DISPLAY BLANK-SCREEN.
+           ACCEPT  LOOKUP-PROMPT.
+           MOVE WS-LOOKUP-CLAIM-NUMBER TO ER-CLAIM-NUMBER.
+           READ CLIENT-FILE RECORD KEY IS ER-CLAIM-NUMBER
+                INVALID KEY
+                      DISPLAY BLANK-SCREEN
+                      DISPLAY LOOKUP-NOT-FOUND
+                NOT INVALID KEY
+                      MOVE IN-CLIENT-REC TO WS-CLIENT-REC
+                      DISPLAY BLANK-SCREEN
+                      DISPLAY MAINTAIN-SCREEN
+           END-READ.
+           DISPLAY NEW-PAGE.
+           ACCEPT ANY-KEY.
+      *
+      *****************************************************
+      *  This paragraph writes every record in CLIENT-FILE out to
+      * CLIENT-EXTRACT-FILE as comma-delimited text, one record per
+      * line, for the actuarial team to load straight into a
+      * spreadsheet instead of re-keying numbers off the report.
+      *
+       1600-EXTRACT-RECORDS.
+           OPEN OUTPUT CLIENT-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT EQUAL "00"
+                 DISPLAY ERROR-MESSAGES
+              ELSE
+              MOVE " " TO WS-END-FILE-FLAG
+              PERFORM 1610-EXTRACT-ONE-RECORD
+                             UNTIL WS-END-FILE-FLAG = "S"
+              CLOSE CLIENT-EXTRACT-FILE.
+           MOVE "S" TO WS-END-FILE-FLAG.
+      *
+      *****************************************************
+      *  This paragraph reads one CLIENT-FILE record and writes it
+      * to CLIENT-EXTRACT-FILE as a single comma-delimited line.
+      *
+       1610-EXTRACT-ONE-RECORD.
+           READ CLIENT-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG.
+           IF WS-END-FILE-FLAG NOT EQUAL "S"
+                 MOVE ER-CLAIM-NUMBER TO WS-EXTRACT-CLAIM-NUMBER
+                 MOVE SPACES TO OUT-CLIENT-EXTRACT-REC
+                 STRING WS-EXTRACT-CLAIM-INT  DELIMITED BY SIZE
+                        "."               DELIMITED BY SIZE
+                        WS-EXTRACT-CLAIM-FRAC DELIMITED BY SIZE
+                        ","               DELIMITED BY SIZE
+                        ER-CLASS-CODE     DELIMITED BY SIZE
+                        ","               DELIMITED BY SIZE
+                        ER-REGION         DELIMITED BY SIZE
+                        ","               DELIMITED BY SIZE
+                        ER-PREV-CLAIMS    DELIMITED BY SIZE
+                        ","               DELIMITED BY SIZE
+                        ER-PREV-CLAIMS-TOTAL DELIMITED BY SIZE
+                        ","               DELIMITED BY SIZE
+                        ER-AMOUNT-CLAIMED DELIMITED BY SIZE
+                        ","               DELIMITED BY SIZE
+                        ER-PREMIUM        DELIMITED BY SIZE
+                    INTO OUT-CLIENT-EXTRACT-REC
+                 END-STRING
+                 WRITE OUT-CLIENT-EXTRACT-REC.
       *
       *****************************************************
       *
