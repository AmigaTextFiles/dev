@@ -15,14 +15,15 @@
        ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
-       SOURCE-COMPUTER.   AMSTRAD 1512.
+       SOURCE-COMPUTER.   AMSTRAD-1512.
        OBJECT-COMPUTER.
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL.
             SELECT           SECURE-FILE
             ASSIGN TO        DISK
-            ORGANIZATION IS  LINE SEQUENTIAL
-            ACCESS MODE IS   SEQUENTIAL
+            ORGANIZATION IS  INDEXED
+            ACCESS MODE IS   DYNAMIC
+            RECORD KEY IS    ST-NUMBER
             FILE STATUS IS   WS-FILE-STATUS.
 
             SELECT           SECURE-BAK-FILE
@@ -32,10 +33,22 @@
             FILE STATUS IS   WS-FILE-BAK-STATUS.
 
             SELECT           SECURE-PRINT
-            ASSIGN TO        PRINTER
+            ASSIGN TO        WS-PRINT-DEVICE-NAME
             ORGANIZATION IS  SEQUENTIAL
             ACCESS MODE IS   SEQUENTIAL
             FILE STATUS IS   WS-PRINT-STATUS.
+
+            SELECT           AUDIT-FILE
+            ASSIGN TO        DISK
+            ORGANIZATION IS  LINE SEQUENTIAL
+            ACCESS MODE IS   SEQUENTIAL
+            FILE STATUS IS   WS-AUDIT-STATUS.
+
+            SELECT           SYS-PARM-FILE
+            ASSIGN TO        DISK
+            ORGANIZATION IS  LINE SEQUENTIAL
+            ACCESS MODE IS   SEQUENTIAL
+            FILE STATUS IS   WS-PARM-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -70,6 +83,28 @@
             VALUE OF FILE-ID IS "SECURITY.PRT".
        01 PRT-STUDENT-REC.
            03 FILLER           PIC A(80).
+      *
+       FD AUDIT-FILE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "SECURITY.AUD".
+       01 AUDIT-REC.
+           03 AUD-OPERATOR-ID     PIC X(6).
+           03 FILLER              PIC X VALUE SPACE.
+           03 AUD-DATE            PIC X(8).
+           03 FILLER              PIC X VALUE SPACE.
+           03 AUD-TIME            PIC 9(8).
+           03 FILLER              PIC X VALUE SPACE.
+           03 AUD-ST-NUMBER       PIC 9(6).
+           03 FILLER              PIC X VALUE SPACE.
+           03 AUD-ACTION          PIC X(4).
+      *
+       FD SYS-PARM-FILE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "SYSPARM.DAT".
+       01 IN-SYS-PARM-REC.
+           03 PRM-PRINTER-PAGE-LENGTH  PIC 99.
+           03 PRM-SCREEN-PAGE-LENGTH   PIC 99.
+           03 PRM-PRINT-DEVICE         PIC X(20).
       *
        WORKING-STORAGE SECTION.
        01 WS-STUDENT-REC.
@@ -96,6 +131,21 @@
        01 WS-FILE-STATUS          PIC XX VALUE "00".
        01 WS-FILE-BAK-STATUS      PIC XX VALUE "00".
        01 WS-PRINT-STATUS         PIC XX VALUE "00".
+       01 WS-PARM-STATUS          PIC XX VALUE "00".
+      *
+      *  Page length / output destination, read once at startup by
+      * 1108-READ-SYS-PARMS from SYSPARM.DAT (also read by INSURE).
+      * Defaulted here so a missing parameter file still leaves the
+      * program with the 24-line terminal / PRINTER assumptions it
+      * used to have hardcoded. WS-PROMPT-LINE-1/2 anchor the bottom
+      * prompt bar used throughout the SCREEN SECTION below, derived
+      * from WS-SCREEN-PAGE-LENGTH instead of the literals 23/24.
+      *
+       01 WS-PRINTER-PAGE-LENGTH  PIC 99    VALUE 66.
+       01 WS-SCREEN-PAGE-LENGTH   PIC 99    VALUE 24.
+       01 WS-PRINT-DEVICE-NAME    PIC X(20) VALUE "PRINTER".
+       01 WS-PROMPT-LINE-1        PIC 99    VALUE 23.
+       01 WS-PROMPT-LINE-2        PIC 99    VALUE 24.
        01 WS-REAL-DATE.
            03 WS-REAL-YEAR        PIC XX.
            03 WS-REAL-MONTH       PIC XX.
@@ -106,6 +156,7 @@
            03 WS-TEMP-MONTH       PIC XX.
            03 FILLER              PIC X  VALUE  "/".
            03 WS-TEMP-YEAR        PIC XX.
+       01 WS-TEMP-DOW             PIC X(9).
        01 WS-RESPONCE             PIC X  VALUE SPACE.
            88 WS-RESPONCE-S       VALUE "S" "s".
            88 WS-RESPONCE-P       VALUE "P" "p".
@@ -113,20 +164,39 @@
            88 WS-RESPONCE-Y       VALUE "Y" "y".
            88 WS-RESPONCE-YN      VALUE "Y" "y"
                                         "N" "n".
-       01 WS-RESPONCE-JOB-CODE.
-           03 WS-ALPHA-RESPONCE   PIC XX.
-              88 WS-RESPONCE-A1   VALUE "AO" "Ao" "aO" "ao".
-              88 WS-RESPONCE-B1   VALUE "BO" "Bo" "bO" "bo".
-              88 WS-RESPONCE-C1   VALUE "CO" "Co" "cO" "co".
-              88 WS-RESPONCE-D1   VALUE "DO" "Do" "dO" "do".
-           03 WS-NUM-RESPONCE     PIC 9.
-           03 FILLER              PIC X   VALUE "-".
-           03 WS-ALPHA-2-REPONCE  PIC X.
-              88 WS-RESPONCE-A2   VALUE "A" "a".
-              88 WS-RESPONCE-B2   VALUE "B" "b".
-              88 WS-RESPONCE-C2   VALUE "C" "c".
-              88 WS-RESPONCE-D2   VALUE "D" "d".
-           03 WS-NUM-2-RESPONCE   PIC 99.
+       01 WS-LOGIN-PAR.
+           03 WS-OPERATOR-ID           PIC X(6) VALUE SPACES.
+           03 WS-OPERATOR-PIN          PIC 9(4) VALUE 0.
+           03 WS-CR-SECURITY-LEVEL     PIC 9    VALUE 0.
+           03 WS-CREDENTIAL-FOUND-FLAG PIC X    VALUE "N".
+               88 WS-CREDENTIAL-FOUND          VALUE "Y".
+       01 WS-AUDIT-STATUS         PIC XX VALUE "00".
+       01 WS-AUDIT-TIME           PIC 9(8) VALUE 0.
+       01 WS-AUDIT-ACTION         PIC X(4) VALUE SPACES.
+      *
+      *  Passed to the shared RUNLOG routine (also used by INSURE) to
+      * append this run's start/end to the consolidated RUNLOG.DAT.
+      *
+       01 WS-RUNLOG-PAR.
+           03 WS-RUNLOG-PROGRAM-NAME  PIC X(8) VALUE "SECURITY".
+           03 WS-RUNLOG-ACTION        PIC X(4) VALUE SPACES.
+           03 WS-RUNLOG-RECORD-COUNT  PIC 9(7) VALUE 0.
+           03 WS-RUNLOG-TERM-STATUS   PIC X(4) VALUE SPACES.
+       01 WS-PROBATION-GPA-CUTOFF PIC 9V99 VALUE 2.00.
+       01 WS-PROBATION-COUNT      PIC 999 VALUE 0.
+       01 WS-PROBATION-FLAG       PIC X   VALUE "N".
+           88 WS-PROBATION-STUDENT    VALUE "Y".
+       01 WS-ROSTER-CLASS-CODE       PIC XX.
+       01 WS-ROSTER-CLASS-CODE-LOWER PIC XX.
+       01 WS-ROSTER-COUNT            PIC 999 VALUE 0.
+       01 WS-LOOKUP-ST-NUMBER        PIC 9(6) VALUE 0.
+       01 WS-ADDED-COUNT             PIC 99   VALUE 0.
+       01 WS-ADDED-NUMBERS-TABLE.
+           03 WS-ADDED-NUMBER OCCURS 50 TIMES  PIC 9(6).
+       01 WS-ADDED-SUB               PIC 99.
+       01 WS-DUPLICATE-FLAG          PIC X  VALUE " ".
+           88 WS-DUPLICATE-FOUND            VALUE "Y".
+       01 WS-SAVED-ST-NUMBER         PIC 9(6) VALUE 0.
        01 WS-VALIDATE-CLASS-STAND PIC XX.
            88 WS-CLASS-STANDING   VALUE "FR" "fr"
                                         "SO" "so"
@@ -136,9 +206,45 @@
            88 WS-ACADEM-STANDING  VALUE "G" "g"
                                         "W" "w"
                                         "P" "p".
+       01 WS-DATCHECK-PAR.
+           03 WS-DC-DD         PIC 9(2).
+           03 WS-DC-MM         PIC 9(2).
+           03 WS-DC-YYYY       PIC 9(4).
+           03 WS-DC-FC         PIC 9.
+           03 WS-DC-DOW        PIC X(9).
+       01 WS-CENTURY-PAR.
+           03 WS-CY-YY         PIC 9(2).
+           03 WS-CY-PIVOT      PIC 9(2) VALUE 50.
+           03 WS-CY-YYYY       PIC 9(4).
+       01 WS-AGE-PAR.
+           03 WS-AGE-DD1        PIC 9(2).
+           03 WS-AGE-MM1        PIC 9(2).
+           03 WS-AGE-YYYY1      PIC 9(4).
+           03 WS-AGE-DD2        PIC 9(2).
+           03 WS-AGE-MM2        PIC 9(2).
+           03 WS-AGE-YYYY2      PIC 9(4).
+           03 WS-AGE-DAYS       PIC S9(7).
+           03 WS-AGE-FC         PIC 9.
+       01 WS-ST-AGE             PIC 999 VALUE 0.
+       01 WS-ROLL-PAR.
+           03 WS-RL-DD          PIC 9(2).
+           03 WS-RL-MM          PIC 9(2).
+           03 WS-RL-YYYY        PIC 9(4).
+           03 WS-RL-OFFSET      PIC S9(5) VALUE 30.
+           03 WS-RL-OUT-DD      PIC 9(2).
+           03 WS-RL-OUT-MM      PIC 9(2).
+           03 WS-RL-OUT-YYYY    PIC 9(4).
+           03 WS-RL-FC          PIC 9.
+       01 WS-FOLLOWUP-DATE.
+           03 WS-FOLLOWUP-DD    PIC 9(2).
+           03 FILLER            PIC X     VALUE "/".
+           03 WS-FOLLOWUP-MM    PIC 9(2).
+           03 FILLER            PIC X     VALUE "/".
+           03 WS-FOLLOWUP-YYYY  PIC 9(4).
        01 PRT-SCREEN-TITLE.
            03 PRT-TEMP-DATE       PIC X(8).
-           03 FILLER    PIC X(18) VALUE SPACES.
+           03 PRT-TEMP-DOW        PIC X(9).
+           03 FILLER    PIC X(9)  VALUE SPACES.
            03 FILLER    PIC X(28) VALUE "A DISPLAY OF STUDENT RECORDS".
            03 FILLER    PIC X(9)  VALUE SPACES.
            03 FILLER    PIC X(15) VALUE "SECURITY LEVEL ".      
@@ -169,6 +275,8 @@
            03 PRT-ST-BIRTH-MONTH  PIC 99.
            03 FILLER    PIC X     VALUE "/".
            03 PRT-ST-BIRTH-YEAR   PIC 99.
+           03 FILLER    PIC X(7)  VALUE "  AGE: ".
+           03 PRT-ST-AGE          PIC 999.
        01 PRT-PHONE-NUMBER.
            03 FILLER    PIC X(5)  VALUE SPACES.
            03 FILLER    PIC X(26) VALUE "PHONE NUMBER            : ".
@@ -186,6 +294,61 @@
            03 FILLER    PIC X(5)  VALUE SPACES.
            03 FILLER    PIC X(26) VALUE "ACADEMIC STATUS         : ".
            03 PRT-ST-ACADEM-STATUS PIC X.
+       01 PRT-PROBATION-HEADER.
+           03 FILLER    PIC X(8)  VALUE SPACES.
+           03 PRT-PROB-HDR-DATE    PIC X(8).
+           03 FILLER    PIC X(3)  VALUE SPACES.
+           03 FILLER    PIC X(26) VALUE
+              "ACADEMIC PROBATION REPORT".
+           03 FILLER    PIC X(9)  VALUE SPACES.
+           03 FILLER    PIC X(13) VALUE "GPA CUTOFF: ".
+           03 PRT-PROB-HDR-CUTOFF  PIC 9.99.
+       01 PRT-PROBATION-FOLLOWUP.
+           03 FILLER    PIC X(5)  VALUE SPACES.
+           03 FILLER    PIC X(24) VALUE
+              "FOLLOW-UP REVIEW DUE : ".
+           03 PRT-PROB-FOLLOWUP-DATE PIC X(10).
+       01 PRT-PROBATION-LINE.
+           03 FILLER            PIC X(5)  VALUE SPACES.
+           03 PRT-PROB-ST-NUMBER PIC 9(6).
+           03 FILLER             PIC X(3)  VALUE SPACES.
+           03 PRT-PROB-LAST-NAME PIC X(16).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 PRT-PROB-FIRST-NAME PIC X(12).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 FILLER             PIC X(5)  VALUE "GPA: ".
+           03 PRT-PROB-GPA       PIC 9.99.
+           03 FILLER             PIC X(3)  VALUE SPACES.
+           03 FILLER             PIC X(8)  VALUE "STATUS: ".
+           03 PRT-PROB-STATUS    PIC X.
+       01 PRT-PROBATION-TOTAL.
+           03 FILLER              PIC X(5)  VALUE SPACES.
+           03 FILLER              PIC X(22) VALUE
+              "TOTAL ON PROBATION : ".
+           03 PRT-PROBATION-COUNT PIC ZZ9.
+       01 PRT-ROSTER-HEADER.
+           03 FILLER               PIC X(8)  VALUE SPACES.
+           03 PRT-ROSTER-HDR-DATE  PIC X(8).
+           03 FILLER               PIC X(3)  VALUE SPACES.
+           03 FILLER               PIC X(20) VALUE
+              "CLASS ROSTER REPORT".
+       01 PRT-ROSTER-CLASS-HEADER.
+           03 FILLER                PIC X(5)  VALUE SPACES.
+           03 FILLER                PIC X(17) VALUE
+              "CLASS STANDING: ".
+           03 PRT-ROSTER-CLASS-STAND PIC XX.
+       01 PRT-ROSTER-LINE.
+           03 FILLER             PIC X(8)  VALUE SPACES.
+           03 PRT-ROSTER-ST-NUMBER PIC 9(6).
+           03 FILLER              PIC X(3)  VALUE SPACES.
+           03 PRT-ROSTER-LAST-NAME PIC X(16).
+           03 FILLER              PIC X(2)  VALUE SPACES.
+           03 PRT-ROSTER-FIRST-NAME PIC X(12).
+       01 PRT-ROSTER-CLASS-TOTAL.
+           03 FILLER                  PIC X(8)  VALUE SPACES.
+           03 FILLER                  PIC X(16) VALUE
+              "TOTAL IN CLASS: ".
+           03 PRT-ROSTER-TOTAL-COUNT  PIC ZZ9.
       *
        SCREEN SECTION.
        01 BLANK-SCREEN.
@@ -198,6 +361,7 @@
            03 LINE 25 COLUMN 5               VALUE "TASK COMPLETE".
        01 SCREEN-TITLE.
            03 LINE 2 COLUMN 3    PIC X(8)    FROM  WS-TEMP-DATE.
+           03 LINE 2 COLUMN 12   PIC X(9)    FROM  WS-TEMP-DOW.
            03 LINE 2 COLUMN 26   HIGHLIGHT   VALUE
               "A DISPLAY OF STUDENT RECORDS".
            03 LINE 2 COLUMN 62               VALUE "SECURITY LEVEL ".
@@ -225,6 +389,8 @@
                05 LINE 9  COLUMN 33 PIC 9(2)  USING  WS-ST-BIRTH-MONTH.
                05 LINE 9  COLUMN 35           VALUE "/".
                05 LINE 9  COLUMN 36 PIC 9(2)  USING  WS-ST-BIRTH-YEAR.
+               05 LINE 9  COLUMN 39           VALUE "AGE:".
+               05 LINE 9  COLUMN 44 PIC 999   FROM   WS-ST-AGE.
                05 LINE 11 COLUMN 5            VALUE "PHONE NUMBER".
                05 LINE 11 COLUMN 29           VALUE ": ".
                05 LINE 11 COLUMN 30 PIC 9(10) USING  WS-ST-PHONE-NUMBER.
@@ -248,40 +414,93 @@
            03 LINE 15 COLUMN 49  VALUE ": MAXIMUM VALUE    '3.99'".
            03 LINE 17 COLUMN 49  VALUE ": VALID CHARECTERS 'G, W or P'".
       *
-       01 RESPONCE-LINE.
-           03 LINE 23 COLUMN 57    PIC X(7)
-              TO WS-RESPONCE-JOB-CODE AUTO.
-       01 JOB-CODE.
-           03 LINE 23 COLUMN 5   VALUE 
-           "PLEASE ENTER YOUR JOB-CODE FOR SECURITY VALIDATION >".
+       01 OPERATOR-LOGIN-PROMPT.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5   VALUE "OPERATOR ID > ".
+           03 LINE WS-PROMPT-LINE-1 COLUMN 19
+              PIC X(6) TO WS-OPERATOR-ID AUTO.
+           03 LINE WS-PROMPT-LINE-2 COLUMN 5   VALUE "PIN         > ".
+           03 LINE WS-PROMPT-LINE-2 COLUMN 19
+              PIC 9(4) TO WS-OPERATOR-PIN AUTO SECURE.
        01 WRONG-CODE.
-           03 LINE 24 COLUMN 5   HIGHLIGHT VALUE
-            "INCORRECT JOB-CODE YOU HAVE BEEN REFUSED ACCESS TO THE SYST
-      -     "EM".
+           03 LINE WS-PROMPT-LINE-2 COLUMN 5   HIGHLIGHT VALUE
+            "INCORRECT OPERATOR ID OR PIN - ACCESS REFUSED".
        01 OK-TO-SAVE.
-           03 LINE 23 COLUMN 1    BLANK LINE.
-           03 LINE 23 COLUMN 5    VALUE 
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE 
            "IS IT OK TO WRITE THIS DISPLAY TO STUDENT-FILE? (Y or N) >".
        01 ARE-YOU-SURE.
-           03 LINE 23 COLUMN 1    BLANK LINE.
-           03 LINE 23 COLUMN 5    HIGHLIGHT  VALUE  "ARE YOU SURE ".
-           03 LINE 23 COLUMN 18   VALUE
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5
+              HIGHLIGHT  VALUE  "ARE YOU SURE ".
+           03 LINE WS-PROMPT-LINE-1 COLUMN 18   VALUE
               "IT IS OK TO WRITE OVER OLD RECORD? (Y or N) >".
+       01 ARE-YOU-SURE-NEW.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5
+              HIGHLIGHT  VALUE  "ARE YOU SURE ".
+           03 LINE WS-PROMPT-LINE-1 COLUMN 18   VALUE
+              "IT IS OK TO SAVE THIS NEW RECORD? (Y or N) >".
+       01 ADD-NEW-PROMPT.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE
+              "ADD A NEW STUDENT RECORD? (Y or N) >".
+       01 REMOVE-STUDENT-PROMPT.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE
+              "REMOVE (DEACTIVATE) THIS STUDENT? (Y or N) >".
+       01 RECORD-REMOVED-MSG.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    HIGHLIGHT VALUE
+              "STUDENT REMOVED - OMITTED FROM NEXT SECURITY.DAT2 REBUIL
+      -       "D".
        01 RESPONCE-OK.
-           03 LINE 23 COLUMN 63   PIC X
+           03 LINE WS-PROMPT-LINE-1 COLUMN 63   PIC X
               TO WS-RESPONCE.
+       01 PROBATION-REPORT-PROMPT.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE
+              "PRINT PROBATION REPORT? (Y or N) >".
+       01 PROBATION-GPA-PROMPT.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5
+              VALUE "PROBATION GPA CUTOFF > ".
+           03 LINE WS-PROMPT-LINE-1 COLUMN 29   PIC 9V99
+              TO WS-PROBATION-GPA-CUTOFF AUTO.
+       01 ROSTER-REPORT-PROMPT.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE
+              "PRINT CLASS ROSTER REPORT? (Y or N) >".
+       01 LOOKUP-STUDENT-PROMPT.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE
+              "FIND A STUDENT BY NUMBER? (Y or N) >".
+       01 LOOKUP-NUMBER-PROMPT.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE
+              "ENTER STUDENT NUMBER TO FIND > ".
+           03 LINE WS-PROMPT-LINE-1 COLUMN 37   PIC 9(6)
+              TO WS-LOOKUP-ST-NUMBER AUTO.
+       01 LOOKUP-STUDENT-NOT-FOUND.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    HIGHLIGHT VALUE
+              "NO STUDENT RECORD FOUND WITH THAT NUMBER".
        01 NEW-PAGE.
-           03 LINE 23 COLUMN 1    BLANK LINE.
-           03 LINE 23 COLUMN 5    VALUE 
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE 
            "PRESS ANY KEY FOR NEXT PAGE  ('Q' TO QUIT :'P' TO PRINT) >".
        01 ANY-KEY.
-           03 LINE 23 COLUMN 64   PIC X  TO WS-RESPONCE AUTO.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 64
+              PIC X  TO WS-RESPONCE AUTO.
        01 BLANK-RESPONCE-LINE.
-           03 LINE 23 COLUMN 1    BLANK LINE.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 1    BLANK LINE.
        01 ERROR-IN-FORMAT.
-           03 LINE 23 COLUMN 5    VALUE 
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    VALUE
               "ERRORS IN RECORD FORMAT, PLEASE TRY AGAIN.".
-      *                                                  
+      *
+       01 DUPLICATE-NUMBER-ERROR.
+           03 LINE WS-PROMPT-LINE-1 COLUMN 5    HIGHLIGHT VALUE
+              "THAT STUDENT NUMBER IS ALREADY IN USE, TRY AGAIN.".
+      *
        01 ERROR-MESSAGES.
            03 LINE 21 COLUMN 8    VALUE 
                             "FILE WOULD NOT OPEN : F :F2 :PRT:".
@@ -306,15 +525,26 @@
        PROCEDURE DIVISION.
 
        0000-MAIN.
+           MOVE "STRT" TO WS-RUNLOG-ACTION.
+           CALL "RUNLOG" USING WS-RUNLOG-PAR.
+           PERFORM 1108-READ-SYS-PARMS.
            OPEN INPUT  SECURE-FILE.
            OPEN OUTPUT SECURE-PRINT.
+           OPEN EXTEND AUDIT-FILE.
                 IF WS-FILE-STATUS     = "00" AND
-                   WS-PRINT-STATUS    = "00"
+                   WS-PRINT-STATUS    = "00" AND
+                   WS-AUDIT-STATUS    = "00"
                    PERFORM 1000-DISPLAY
+                   MOVE "NORM" TO WS-RUNLOG-TERM-STATUS
                 ELSE
-                   DISPLAY ERROR-MESSAGES.
+                   DISPLAY ERROR-MESSAGES
+                   MOVE "ABND" TO WS-RUNLOG-TERM-STATUS.
+           MOVE "END "               TO WS-RUNLOG-ACTION.
+           MOVE WS-ST-RECORD-NUMBER  TO WS-RUNLOG-RECORD-COUNT.
+           CALL "RUNLOG" USING WS-RUNLOG-PAR.
            CLOSE SECURE-FILE.
            CLOSE SECURE-PRINT.
+           CLOSE AUDIT-FILE.
            STOP RUN.
       *
       *****************************************************
@@ -328,48 +558,91 @@
            MOVE WS-REAL-DAY   TO WS-TEMP-DAY.
            MOVE WS-REAL-MONTH TO WS-TEMP-MONTH.
            MOVE WS-REAL-YEAR  TO WS-TEMP-YEAR.
+
+           MOVE WS-REAL-DAY   TO WS-DC-DD.
+           MOVE WS-REAL-MONTH TO WS-DC-MM.
+           MOVE WS-REAL-YEAR  TO WS-CY-YY.
+           CALL "DatCentury" USING WS-CENTURY-PAR.
+           MOVE WS-CY-YYYY TO WS-DC-YYYY.
+           CALL "DatCheck" USING WS-DATCHECK-PAR.
+           MOVE WS-DC-DOW TO WS-TEMP-DOW.
+
            PERFORM 1100-MENU
                       UNTIL WS-STOP-RUN-FLAG = "S".
            DISPLAY PROG-FINISH.
       *
       ****************************************************
       *
-      *  This paragrph requests the user's JOB-CODE. If this is 
-      * incorrect the user exit's the system, other wise 
-      * WS-SECURITY-LEVEL is set with the appropriate number (1-4).
+      *  This paragrph requests the user's OPERATOR ID and PIN, looks
+      * them up in CREDENTIAL-FILE via 1105-CHECK-CREDENTIALS. If the
+      * pair is not found the user exit's the system, other wise
+      * WS-SECURITY-LEVEL is set from the matching credential record.
       * It then calls 1200-READ-FILE.
       *
        1100-MENU.
            MOVE SPACE TO WS-END-FILE-FLAG.
            MOVE ZEROS TO WS-ST-RECORD-NUMBER.
-           MOVE SPACE TO WS-RESPONCE-JOB-CODE.
+           MOVE SPACES TO WS-OPERATOR-ID.
+           MOVE ZERO TO WS-OPERATOR-PIN.
            DISPLAY BLANK-SCREEN.
            DISPLAY PROG-DISCRIPTION.
            DISPLAY SCREEN-TITLE.
 
-           DISPLAY JOB-CODE.
-           ACCEPT RESPONCE-LINE.
-           IF WS-RESPONCE-A1 AND WS-RESPONCE-A2
-                   MOVE 1 TO WS-SECURITY-LEVEL
+           DISPLAY OPERATOR-LOGIN-PROMPT.
+           ACCEPT  OPERATOR-LOGIN-PROMPT.
+           PERFORM 1105-CHECK-CREDENTIALS.
+
+           IF WS-CREDENTIAL-FOUND
+                 MOVE WS-CR-SECURITY-LEVEL TO WS-SECURITY-LEVEL
+                 IF WS-SECURITY-LEVEL = "4"
+                       OPEN OUTPUT SECURE-BAK-FILE
+                       IF WS-FILE-BAK-STATUS NOT EQUAL "00"
+                              DISPLAY ERROR-MESSAGES
+                              MOVE "S" TO WS-STOP-RUN-FLAG
+                          ELSE
+                              MOVE SPACE TO WS-RESPONCE
+                              DISPLAY ADD-NEW-PROMPT
+                              PERFORM 1320-READ-KEYBOARD
+                                      UNTIL WS-RESPONCE-YN
+                              IF WS-RESPONCE-Y
+                                    PERFORM 1150-ADD-NEW-STUDENT
+                                    CLOSE      SECURE-FILE
+                                    OPEN INPUT SECURE-FILE
+                              END-IF
+                       END-IF
+                 END-IF
               ELSE
-              IF WS-RESPONCE-B1 AND WS-RESPONCE-B2
-                      MOVE 2 TO WS-SECURITY-LEVEL
-                 ELSE
-                 IF WS-RESPONCE-C1 AND WS-RESPONCE-C2
-                         MOVE 3 TO WS-SECURITY-LEVEL
-                    ELSE
-                    IF WS-RESPONCE-D1 AND WS-RESPONCE-D2
-                            MOVE 4 TO WS-SECURITY-LEVEL
-
-                            OPEN OUTPUT SECURE-BAK-FILE
-                            IF WS-FILE-BAK-STATUS NOT EQUAL "00"
-                                   DISPLAY ERROR-MESSAGES
-                                   MOVE "S" TO WS-STOP-RUN-FLAG
-                             ELSE
-                                 NEXT SENTENCE
-                        ELSE
-                        DISPLAY WRONG-CODE
-                        MOVE "S" TO WS-STOP-RUN-FLAG.
+                 DISPLAY WRONG-CODE
+                 MOVE "S" TO WS-STOP-RUN-FLAG.
+      *
+           IF WS-STOP-RUN-FLAG NOT EQUAL "S"
+                  MOVE SPACE TO WS-RESPONCE
+                  DISPLAY PROBATION-REPORT-PROMPT
+                  PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN
+                  IF WS-RESPONCE-Y
+                        PERFORM 1160-PRINT-PROBATION-REPORT
+                  END-IF.
+      *
+           IF WS-STOP-RUN-FLAG NOT EQUAL "S"
+                  MOVE SPACE TO WS-RESPONCE
+                  DISPLAY ROSTER-REPORT-PROMPT
+                  PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN
+                  IF WS-RESPONCE-Y
+                        PERFORM 1170-PRINT-CLASS-ROSTER
+                  END-IF.
+      *
+           IF WS-STOP-RUN-FLAG NOT EQUAL "S"
+                  MOVE SPACE TO WS-RESPONCE
+                  DISPLAY LOOKUP-STUDENT-PROMPT
+                  PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN
+                  IF WS-RESPONCE-Y
+                        PERFORM 1180-LOOKUP-STUDENT
+                                UNTIL NOT WS-RESPONCE-Y
+                        IF WS-STOP-RUN-FLAG NOT EQUAL "S"
+                              CLOSE      SECURE-FILE
+                              OPEN INPUT SECURE-FILE
+                        END-IF
+                  END-IF.
       *
            IF WS-STOP-RUN-FLAG NOT EQUAL "S"
                   DISPLAY SCREEN-TITLE
@@ -377,22 +650,408 @@
                   PERFORM 1200-READ-FILE
                         UNTIL WS-END-FILE-FLAG = "S".
 
-           IF WS-SECURITY-LEVEL = "4" 
+           IF WS-SECURITY-LEVEL = "4"
                   CLOSE SECURE-BAK-FILE.
       *
       *****************************************************
       *
-      *  This paragraph read's the student file then calls 
+      *  This paragraph calls the shared OPRLOGIN sign-on routine
+      * (also used by INSURE) with the keyed-in WS-OPERATOR-ID and
+      * WS-OPERATOR-PIN. OPRLOGIN sets WS-CREDENTIAL-FOUND-FLAG and
+      * WS-CR-SECURITY-LEVEL from the matching CREDENTIAL-FILE record.
+      *
+       1105-CHECK-CREDENTIALS.
+           CALL "OPRLOGIN" USING WS-LOGIN-PAR.
+      *
+      *****************************************************
+      *
+      *  This paragraph reads the one-record SYSPARM.DAT parameter
+      * file (also read by INSURE) for the printer page length,
+      * screen page length and print device name, instead of those
+      * being baked into the program. WS-PROMPT-LINE-1/2, used
+      * throughout the SCREEN SECTION for the bottom prompt bar, are
+      * derived from WS-SCREEN-PAGE-LENGTH. A missing or unreadable
+      * parameter file just leaves the WORKING-STORAGE defaults (a
+      * 24-line terminal, PRINTER) in place.
+      *
+       1108-READ-SYS-PARMS.
+           OPEN INPUT SYS-PARM-FILE.
+           IF WS-PARM-STATUS EQUAL "00"
+                 READ SYS-PARM-FILE
+                      AT END NEXT SENTENCE
+                      NOT AT END
+                           MOVE PRM-PRINTER-PAGE-LENGTH
+                                TO WS-PRINTER-PAGE-LENGTH
+                           MOVE PRM-SCREEN-PAGE-LENGTH
+                                TO WS-SCREEN-PAGE-LENGTH
+                           MOVE PRM-PRINT-DEVICE
+                                TO WS-PRINT-DEVICE-NAME
+                 END-READ
+                 CLOSE SYS-PARM-FILE.
+           SUBTRACT 1 FROM WS-SCREEN-PAGE-LENGTH
+                     GIVING WS-PROMPT-LINE-1.
+           MOVE WS-SCREEN-PAGE-LENGTH TO WS-PROMPT-LINE-2.
+      *
+      *****************************************************
+      *
+      *  This paragraph appends one AUDIT-REC to AUDIT-FILE recording
+      * the current WS-OPERATOR-ID, today's date and time, the
+      * ST-NUMBER just touched, and the action in WS-AUDIT-ACTION
+      * (the caller moves "VIEW", "ADD ", "SAVE" or "DEL " into
+      * WS-AUDIT-ACTION before performing this paragraph).
+      *
+       1107-WRITE-AUDIT-REC.
+           ACCEPT WS-REAL-DATE  FROM DATE.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-REAL-DAY   TO WS-TEMP-DAY.
+           MOVE WS-REAL-MONTH TO WS-TEMP-MONTH.
+           MOVE WS-REAL-YEAR  TO WS-TEMP-YEAR.
+           MOVE WS-OPERATOR-ID  TO AUD-OPERATOR-ID.
+           MOVE WS-TEMP-DATE    TO AUD-DATE.
+           MOVE WS-AUDIT-TIME   TO AUD-TIME.
+           MOVE WS-ST-NUMBER    TO AUD-ST-NUMBER.
+           MOVE WS-AUDIT-ACTION TO AUD-ACTION.
+           WRITE AUDIT-REC.
+      *
+      *****************************************************
+      *
+      *  This paragraph starts a blank WS-STUDENT-REC, lets a level-4
+      * user key in a brand-new student's details on the same LEVEL-3
+      * entry screen used to amend an existing record, validates it,
+      * and writes it to SECURE-BAK-FILE as a new row - the only way
+      * to onboard a new ST-NUMBER without editing SECURITY.DAT2 by
+      * hand outside the program.
+      *
+       1150-ADD-NEW-STUDENT.
+           MOVE SPACES TO WS-STUDENT-REC.
+           MOVE ZERO TO WS-ST-NUMBER
+                         WS-ST-GRADE-PNT-AVG
+                         WS-ST-PHONE-NUMBER
+                         WS-ST-BIRTH-YEAR
+                         WS-ST-BIRTH-MONTH
+                         WS-ST-BIRTH-DAY.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY PROG-DISCRIPTION.
+           DISPLAY SCREEN-TITLE.
+           DISPLAY COMMENTS.
+           PERFORM 1303-COMPUTE-AGE.
+           DISPLAY LEVEL-3.
+           ACCEPT  LEVEL-3.
+           MOVE SPACE TO WS-RESPONCE.
+           PERFORM 1311-VALIDATE-NEW-REC
+                        UNTIL WS-RESPONCE-YN.
+           MOVE WS-STUDENT-REC TO OUT-STUDENT-REC.
+           WRITE OUT-STUDENT-REC.
+           IF WS-ADDED-COUNT LESS 50
+                 ADD 1 TO WS-ADDED-COUNT
+                 MOVE WS-ST-NUMBER TO WS-ADDED-NUMBER (WS-ADDED-COUNT).
+           MOVE "ADD " TO WS-AUDIT-ACTION.
+           PERFORM 1107-WRITE-AUDIT-REC.
+      *
+      ********************************************************
+      *
+      *  This paragraph validates a brand-new student record the
+      * same way 1310-VALIDATE-REC validates an amended one. Unlike
+      * 1310-VALIDATE-REC, an invalid entry redisplays the record
+      * as the user left it instead of restoring IN-STUDENT-REC,
+      * since a new record has no existing file record to fall back
+      * to.
+      *
+       1311-VALIDATE-NEW-REC.
+            MOVE SPACE TO WS-RESPONCE.
+            DISPLAY BLANK-RESPONCE-LINE.
+            MOVE "Y" TO WS-VALIDATE.
+            MOVE WS-ST-CLASS-STAND TO WS-VALIDATE-CLASS-STAND.
+            MOVE WS-ST-ACADEM-STATUS TO WS-VALIDATE-ACADEMIC.
+
+            MOVE WS-ST-BIRTH-DAY   TO WS-DC-DD.
+            MOVE WS-ST-BIRTH-MONTH TO WS-DC-MM.
+            MOVE WS-ST-BIRTH-YEAR  TO WS-CY-YY.
+            CALL "DatCentury" USING WS-CENTURY-PAR.
+            MOVE WS-CY-YYYY TO WS-DC-YYYY.
+            CALL "DatCheck" USING WS-DATCHECK-PAR.
+
+            IF NOT WS-CLASS-STANDING             OR
+               NOT WS-ACADEM-STANDING            OR
+               WS-ST-GRADE-PNT-AVG  GREATER 4    OR
+               WS-DC-FC = 1                      OR
+               WS-ST-PHONE-NUMBER = ZERO         OR
+               WS-ST-LAST-NAME = SPACES          OR
+               WS-ST-FIRST-NAME = SPACES
+                       DISPLAY ERROR-IN-FORMAT
+                       MOVE "N" TO WS-VALIDATE.
+      *
+            IF WS-VALIDATE = "Y"
+                  PERFORM 1312-CHECK-DUPLICATE-NUMBER
+                  IF WS-DUPLICATE-FOUND
+                        DISPLAY DUPLICATE-NUMBER-ERROR
+                        MOVE "N" TO WS-VALIDATE.
+      *
+            IF WS-VALIDATE = "Y"
+                  DISPLAY  OK-TO-SAVE
+                  PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN
+                  IF WS-RESPONCE-Y
+                         MOVE SPACE TO WS-RESPONCE
+                         DISPLAY  ARE-YOU-SURE-NEW
+                         PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN
+                     ELSE
+                         NEXT SENTENCE
+              ELSE
+              DISPLAY LEVEL-3
+              ACCEPT  LEVEL-3.
+      *
+      *****************************************************
+      *
+      *  This paragraph sets WS-DUPLICATE-FOUND when the new record's
+      * WS-ST-NUMBER already belongs to an existing SECURE-FILE record
+      * (direct READ RECORD KEY IS ST-NUMBER, the same lookup
+      * 1180-LOOKUP-STUDENT uses) or to a student already added earlier
+      * in this same run (WS-ADDED-NUMBERS-TABLE, since SECURE-BAK-FILE
+      * itself is open OUTPUT and can't be read back to check). This
+      * keeps two different students from ever sharing an ST-NUMBER
+      * once SECURITY.DAT2 is rebuilt from SECURE-BAK-FILE.
+      *
+       1312-CHECK-DUPLICATE-NUMBER.
+           MOVE "N" TO WS-DUPLICATE-FLAG.
+           MOVE WS-ST-NUMBER TO ST-NUMBER.
+           READ SECURE-FILE RECORD KEY IS ST-NUMBER
+                INVALID KEY
+                      NEXT SENTENCE
+                NOT INVALID KEY
+                      MOVE "Y" TO WS-DUPLICATE-FLAG
+           END-READ.
+           IF NOT WS-DUPLICATE-FOUND
+                 PERFORM VARYING WS-ADDED-SUB FROM 1 BY 1
+                         UNTIL WS-ADDED-SUB GREATER WS-ADDED-COUNT
+                      IF WS-ST-NUMBER EQUAL
+                         WS-ADDED-NUMBER (WS-ADDED-SUB)
+                            MOVE "Y" TO WS-DUPLICATE-FLAG
+                      END-IF
+                 END-PERFORM.
+      *  The keyed READ above repositions SECURE-FILE's cursor; when
+      * this is called from the main sequential review loop (via
+      * 1310-VALIDATE-REC) that cursor has to be put back on the
+      * current record so 1200-READ-FILE's next NEXT RECORD read
+      * resumes where the sequential walk left off.
+           MOVE WS-SAVED-ST-NUMBER TO ST-NUMBER.
+           START SECURE-FILE KEY IS GREATER THAN ST-NUMBER
+                 INVALID KEY NEXT SENTENCE
+           END-START.
+      *
+      *****************************************************
+      *
+      *  This paragraph asks for a GPA cutoff, then scans SECURE-FILE
+      * from the top printing every student whose ST-GRADE-PNT-AVG is
+      * below that cutoff or whose ST-ACADEM-STATUS is "P" (probation)
+      * to SECURE-PRINT, with a trailing count of students listed.
+      * SECURE-FILE is closed and reopened afterward (the same
+      * close/reopen idiom 1200-READ-FILE already uses at end-of-file)
+      * so the normal per-record review loop still starts from the
+      * first record.
+      *
+       1160-PRINT-PROBATION-REPORT.
+           DISPLAY PROBATION-GPA-PROMPT.
+           ACCEPT  PROBATION-GPA-PROMPT.
+           MOVE 0 TO WS-PROBATION-COUNT.
+
+           MOVE SPACES TO PRT-STUDENT-REC.
+           MOVE WS-TEMP-DATE          TO PRT-PROB-HDR-DATE.
+           MOVE WS-PROBATION-GPA-CUTOFF TO PRT-PROB-HDR-CUTOFF.
+           MOVE PRT-PROBATION-HEADER  TO PRT-STUDENT-REC.
+           WRITE PRT-STUDENT-REC AFTER 3.
+
+           MOVE WS-REAL-DAY   TO WS-RL-DD.
+           MOVE WS-REAL-MONTH TO WS-RL-MM.
+           MOVE WS-REAL-YEAR  TO WS-CY-YY.
+           CALL "DatCentury" USING WS-CENTURY-PAR.
+           MOVE WS-CY-YYYY    TO WS-RL-YYYY.
+           CALL "DatRoll" USING WS-ROLL-PAR.
+           MOVE WS-RL-OUT-DD   TO WS-FOLLOWUP-DD.
+           MOVE WS-RL-OUT-MM   TO WS-FOLLOWUP-MM.
+           MOVE WS-RL-OUT-YYYY TO WS-FOLLOWUP-YYYY.
+           MOVE SPACES TO PRT-STUDENT-REC.
+           MOVE WS-FOLLOWUP-DATE     TO PRT-PROB-FOLLOWUP-DATE.
+           MOVE PRT-PROBATION-FOLLOWUP TO PRT-STUDENT-REC.
+           WRITE PRT-STUDENT-REC AFTER 1.
+
+           MOVE "N" TO WS-END-FILE-FLAG.
+           PERFORM 1165-SCAN-PROBATION-RECORD
+                   UNTIL WS-END-FILE-FLAG = "S".
+
+           MOVE SPACES TO PRT-STUDENT-REC.
+           MOVE WS-PROBATION-COUNT TO PRT-PROBATION-COUNT.
+           MOVE PRT-PROBATION-TOTAL TO PRT-STUDENT-REC.
+           WRITE PRT-STUDENT-REC AFTER 2.
+
+           MOVE SPACE TO WS-END-FILE-FLAG.
+           CLOSE      SECURE-FILE.
+           OPEN INPUT SECURE-FILE.
+      *
+      *****************************************************
+      *
+      *  This paragraph reads one SECURE-FILE record for
+      * 1160-PRINT-PROBATION-REPORT and prints it when it meets the
+      * probation criteria.
+      *
+       1165-SCAN-PROBATION-RECORD.
+           READ SECURE-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG
+           END-READ.
+           IF WS-END-FILE-FLAG NOT EQUAL "S"
+                 MOVE IN-STUDENT-REC TO WS-STUDENT-REC
+                 MOVE "N" TO WS-PROBATION-FLAG
+                 IF WS-ST-GRADE-PNT-AVG LESS WS-PROBATION-GPA-CUTOFF
+                        OR WS-ST-ACADEM-STATUS EQUAL "P"
+                        OR WS-ST-ACADEM-STATUS EQUAL "p"
+                        MOVE "Y" TO WS-PROBATION-FLAG
+                 IF WS-PROBATION-STUDENT
+                        ADD 1 TO WS-PROBATION-COUNT
+                        MOVE SPACES TO PRT-STUDENT-REC
+                        MOVE WS-ST-NUMBER     TO PRT-PROB-ST-NUMBER
+                        MOVE WS-ST-LAST-NAME  TO PRT-PROB-LAST-NAME
+                        MOVE WS-ST-FIRST-NAME TO PRT-PROB-FIRST-NAME
+                        MOVE WS-ST-GRADE-PNT-AVG TO PRT-PROB-GPA
+                        MOVE WS-ST-ACADEM-STATUS TO PRT-PROB-STATUS
+                        MOVE PRT-PROBATION-LINE TO PRT-STUDENT-REC
+                        WRITE PRT-STUDENT-REC AFTER 1.
+      *
+      *****************************************************
+      *
+      *  This paragraph prints a class-roster report to SECURE-PRINT,
+      * one group per ST-CLASS-STAND value (FR, SO, JU, SR), each
+      * group a separate full pass over SECURE-FILE via
+      * 1175-PRINT-ONE-CLASS-GROUP since there is no SORT verb
+      * anywhere in this program to group the file in one pass.
+      *
+       1170-PRINT-CLASS-ROSTER.
+           MOVE SPACES TO PRT-STUDENT-REC.
+           MOVE WS-TEMP-DATE TO PRT-ROSTER-HDR-DATE.
+           MOVE PRT-ROSTER-HEADER TO PRT-STUDENT-REC.
+           WRITE PRT-STUDENT-REC AFTER 3.
+
+           MOVE "FR" TO WS-ROSTER-CLASS-CODE.
+           MOVE "fr" TO WS-ROSTER-CLASS-CODE-LOWER.
+           PERFORM 1175-PRINT-ONE-CLASS-GROUP.
+           MOVE "SO" TO WS-ROSTER-CLASS-CODE.
+           MOVE "so" TO WS-ROSTER-CLASS-CODE-LOWER.
+           PERFORM 1175-PRINT-ONE-CLASS-GROUP.
+           MOVE "JU" TO WS-ROSTER-CLASS-CODE.
+           MOVE "ju" TO WS-ROSTER-CLASS-CODE-LOWER.
+           PERFORM 1175-PRINT-ONE-CLASS-GROUP.
+           MOVE "SR" TO WS-ROSTER-CLASS-CODE.
+           MOVE "sr" TO WS-ROSTER-CLASS-CODE-LOWER.
+           PERFORM 1175-PRINT-ONE-CLASS-GROUP.
+
+           CLOSE      SECURE-FILE.
+           OPEN INPUT SECURE-FILE.
+      *
+      *****************************************************
+      *
+      *  This paragraph rewinds SECURE-FILE and scans it for every
+      * record matching WS-ROSTER-CLASS-CODE, printing a class
+      * header, one line per matching student, and a group total.
+      *
+       1175-PRINT-ONE-CLASS-GROUP.
+           CLOSE      SECURE-FILE.
+           OPEN INPUT SECURE-FILE.
+           MOVE 0 TO WS-ROSTER-COUNT.
+
+           MOVE SPACES TO PRT-STUDENT-REC.
+           MOVE WS-ROSTER-CLASS-CODE TO PRT-ROSTER-CLASS-STAND.
+           MOVE PRT-ROSTER-CLASS-HEADER TO PRT-STUDENT-REC.
+           WRITE PRT-STUDENT-REC AFTER 2.
+
+           MOVE SPACE TO WS-END-FILE-FLAG.
+           PERFORM 1177-SCAN-ROSTER-RECORD UNTIL WS-END-FILE-FLAG = "S".
+           MOVE SPACE TO WS-END-FILE-FLAG.
+
+           MOVE SPACES TO PRT-STUDENT-REC.
+           MOVE WS-ROSTER-COUNT TO PRT-ROSTER-TOTAL-COUNT.
+           MOVE PRT-ROSTER-CLASS-TOTAL TO PRT-STUDENT-REC.
+           WRITE PRT-STUDENT-REC AFTER 1.
+      *
+      *****************************************************
+      *
+      *  This paragraph reads one SECURE-FILE record for
+      * 1175-PRINT-ONE-CLASS-GROUP and prints it when ST-CLASS-STAND
+      * matches the class standing currently being rostered.
+      *
+       1177-SCAN-ROSTER-RECORD.
+           READ SECURE-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG
+           END-READ.
+           IF WS-END-FILE-FLAG NOT EQUAL "S"
+                 MOVE IN-STUDENT-REC TO WS-STUDENT-REC
+                 IF WS-ST-CLASS-STAND EQUAL WS-ROSTER-CLASS-CODE OR
+                    WS-ST-CLASS-STAND EQUAL WS-ROSTER-CLASS-CODE-LOWER
+                        ADD 1 TO WS-ROSTER-COUNT
+                        MOVE SPACES TO PRT-STUDENT-REC
+                        MOVE WS-ST-NUMBER TO PRT-ROSTER-ST-NUMBER
+                        MOVE WS-ST-LAST-NAME TO PRT-ROSTER-LAST-NAME
+                        MOVE WS-ST-FIRST-NAME TO PRT-ROSTER-FIRST-NAME
+                        MOVE PRT-ROSTER-LINE TO PRT-STUDENT-REC
+                        WRITE PRT-STUDENT-REC AFTER 1.
+      *
+      *****************************************************
+      *
+      *  This paragraph looks up a single student record by
+      * ST-NUMBER, using SECURE-FILE's record key directly instead of
+      * reading the whole file sequentially, and displays it the
+      * same way 1200-READ-FILE does (including the level-4 edit
+      * path and audit logging). It re-prompts to look up another
+      * student when done.
+      *
+       1180-LOOKUP-STUDENT.
+           MOVE ZERO TO WS-LOOKUP-ST-NUMBER.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY LOOKUP-NUMBER-PROMPT.
+           ACCEPT  LOOKUP-NUMBER-PROMPT.
+           MOVE WS-LOOKUP-ST-NUMBER TO ST-NUMBER.
+           READ SECURE-FILE RECORD KEY IS ST-NUMBER
+                INVALID KEY
+                      DISPLAY BLANK-SCREEN
+                      DISPLAY LOOKUP-STUDENT-NOT-FOUND
+                NOT INVALID KEY
+                      MOVE IN-STUDENT-REC TO WS-STUDENT-REC
+                      MOVE ST-NUMBER TO WS-SAVED-ST-NUMBER
+                      ADD 1 TO WS-ST-RECORD-NUMBER
+                      MOVE "VIEW" TO WS-AUDIT-ACTION
+                      PERFORM 1107-WRITE-AUDIT-REC
+                      DISPLAY RECORD-NUMBER
+                      PERFORM 1300-DISPLAY-REC
+           END-READ.
+           DISPLAY NEW-PAGE.
+           ACCEPT ANY-KEY.
+           DISPLAY BLANK-RESPONCE-LINE.
+           IF WS-RESPONCE-P
+                 PERFORM 1400-PRINT-RECORD
+              ELSE
+              IF WS-RESPONCE-Q
+                     MOVE "S" TO WS-STOP-RUN-FLAG.
+      *
+           MOVE SPACE TO WS-RESPONCE.
+           IF WS-STOP-RUN-FLAG NOT EQUAL "S"
+                 DISPLAY LOOKUP-STUDENT-PROMPT
+                 PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN.
+      *
+      *****************************************************
+      *
+      *  This paragraph read's the student file then calls
       * 1300-DISPLAY-REC to determine the amount of data to display.
-      * The program can be terminated by entering 'Q' at the 
+      * The program can be terminated by entering 'Q' at the
       * 'request to continue' prompt or the current record sent to
       * the printer by entering 'P'.
       *
-       1200-READ-FILE.         
-           READ SECURE-FILE AT END MOVE "S" TO WS-END-FILE-FLAG.
+       1200-READ-FILE.
+           READ SECURE-FILE NEXT RECORD
+                AT END MOVE "S" TO WS-END-FILE-FLAG
+           END-READ.
            IF WS-END-FILE-FLAG NOT EQUAL "S"
                  MOVE IN-STUDENT-REC TO WS-STUDENT-REC
+                 MOVE ST-NUMBER TO WS-SAVED-ST-NUMBER
                  ADD 1 TO WS-ST-RECORD-NUMBER
+                 MOVE "VIEW" TO WS-AUDIT-ACTION
+                 PERFORM 1107-WRITE-AUDIT-REC
                  DISPLAY RECORD-NUMBER
                  PERFORM 1300-DISPLAY-REC
                  DISPLAY NEW-PAGE
@@ -417,6 +1076,7 @@
       * called to verify modified record.
       *
        1300-DISPLAY-REC.
+           PERFORM 1303-COMPUTE-AGE.
            IF WS-SECURITY-LEVEL = "1"
                  DISPLAY LEVEL-1
               ELSE
@@ -429,10 +1089,58 @@
                     IF WS-SECURITY-LEVEL = "4"
                           DISPLAY LEVEL-3
                           ACCEPT  LEVEL-3
+                          MOVE SPACE TO WS-RESPONCE
                           PERFORM 1310-VALIDATE-REC
                                        UNTIL WS-RESPONCE-YN
-                          MOVE WS-STUDENT-REC TO OUT-STUDENT-REC
-                          WRITE OUT-STUDENT-REC.
+                          PERFORM 1315-CHECK-DEACTIVATE.
+      *
+      ********************************************************
+      *
+      *  This paragraph offers a level-4 user the chance to remove
+      * (deactivate) the student record just reviewed. Answering Y
+      * simply skips the WRITE to SECURE-BAK-FILE, so the record is
+      * omitted the next time SECURITY.DAT2 is rebuilt from it;
+      * answering N writes it through unchanged, same as before this
+      * prompt existed.
+      *
+       1315-CHECK-DEACTIVATE.
+            MOVE SPACE TO WS-RESPONCE.
+            DISPLAY REMOVE-STUDENT-PROMPT.
+            PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN.
+            IF WS-RESPONCE-Y
+                  DISPLAY RECORD-REMOVED-MSG
+                  MOVE "DEL " TO WS-AUDIT-ACTION
+                  PERFORM 1107-WRITE-AUDIT-REC
+               ELSE
+                  MOVE WS-STUDENT-REC TO OUT-STUDENT-REC
+                  WRITE OUT-STUDENT-REC
+                  MOVE "SAVE" TO WS-AUDIT-ACTION
+                  PERFORM 1107-WRITE-AUDIT-REC.
+      *
+      ********************************************************
+      *
+      *  This paragraph computes the student's exact age in years
+      * from WS-ST-BIRTH-DATE and today's date, via DatCentury and
+      * DatDiff, for display alongside the date of birth.
+      *
+       1303-COMPUTE-AGE.
+           MOVE WS-ST-BIRTH-DAY   TO WS-AGE-DD1.
+           MOVE WS-ST-BIRTH-MONTH TO WS-AGE-MM1.
+           MOVE WS-ST-BIRTH-YEAR  TO WS-CY-YY.
+           CALL "DatCentury" USING WS-CENTURY-PAR.
+           MOVE WS-CY-YYYY TO WS-AGE-YYYY1.
+
+           MOVE WS-REAL-DAY   TO WS-AGE-DD2.
+           MOVE WS-REAL-MONTH TO WS-AGE-MM2.
+           MOVE WS-REAL-YEAR  TO WS-CY-YY.
+           CALL "DatCentury" USING WS-CENTURY-PAR.
+           MOVE WS-CY-YYYY TO WS-AGE-YYYY2.
+
+           CALL "DatDiff" USING WS-AGE-PAR.
+           IF WS-AGE-FC = 0
+                  COMPUTE WS-ST-AGE = WS-AGE-DAYS / 365
+             ELSE
+                  MOVE 0 TO WS-ST-AGE.
       *
       ********************************************************
       *
@@ -446,18 +1154,35 @@
             MOVE "Y" TO WS-VALIDATE.
             MOVE WS-ST-CLASS-STAND TO WS-VALIDATE-CLASS-STAND.
             MOVE WS-ST-ACADEM-STATUS TO WS-VALIDATE-ACADEMIC.
+
+            MOVE WS-ST-BIRTH-DAY   TO WS-DC-DD.
+            MOVE WS-ST-BIRTH-MONTH TO WS-DC-MM.
+            MOVE WS-ST-BIRTH-YEAR  TO WS-CY-YY.
+            CALL "DatCentury" USING WS-CENTURY-PAR.
+            MOVE WS-CY-YYYY TO WS-DC-YYYY.
+            CALL "DatCheck" USING WS-DATCHECK-PAR.
+
             IF NOT WS-CLASS-STANDING             OR
                NOT WS-ACADEM-STANDING            OR
                WS-ST-GRADE-PNT-AVG  GREATER 4    OR
-               WS-ST-BIRTH-DAY   IS GREATER 31   OR
-               WS-ST-BIRTH-MONTH IS GREATER 12
+               WS-DC-FC = 1                      OR
+               WS-ST-PHONE-NUMBER = ZERO         OR
+               WS-ST-LAST-NAME = SPACES          OR
+               WS-ST-FIRST-NAME = SPACES
                        DISPLAY ERROR-IN-FORMAT
                        MOVE "N" TO WS-VALIDATE.
+      *
+            IF WS-VALIDATE = "Y" AND
+               WS-ST-NUMBER NOT EQUAL WS-SAVED-ST-NUMBER
+                  PERFORM 1312-CHECK-DUPLICATE-NUMBER
+                  IF WS-DUPLICATE-FOUND
+                        DISPLAY DUPLICATE-NUMBER-ERROR
+                        MOVE "N" TO WS-VALIDATE.
       *
             IF WS-VALIDATE = "Y"
                   DISPLAY  OK-TO-SAVE
                   PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN
-                  IF WS-RESPONCE-Y 
+                  IF WS-RESPONCE-Y
                          MOVE SPACE TO WS-RESPONCE
                          DISPLAY  ARE-YOU-SURE
                          PERFORM 1320-READ-KEYBOARD UNTIL WS-RESPONCE-YN
@@ -484,6 +1209,7 @@
        1400-PRINT-RECORD.
            MOVE SPACES TO PRT-STUDENT-REC.
            MOVE WS-TEMP-DATE TO PRT-TEMP-DATE.
+           MOVE WS-TEMP-DOW  TO PRT-TEMP-DOW.
            MOVE WS-SECURITY-LEVEL TO PRT-SECURITY-LEVEL.
            MOVE PRT-SCREEN-TITLE TO PRT-STUDENT-REC.
            WRITE PRT-STUDENT-REC AFTER 3.
@@ -508,6 +1234,7 @@
                  MOVE WS-ST-BIRTH-DAY   TO PRT-ST-BIRTH-DAY
                  MOVE WS-ST-BIRTH-MONTH TO PRT-ST-BIRTH-MONTH
                  MOVE WS-ST-BIRTH-YEAR  TO PRT-ST-BIRTH-YEAR
+                 MOVE WS-ST-AGE         TO PRT-ST-AGE
                  MOVE PRT-BIRTH-DAY TO PRT-STUDENT-REC
 
                  WRITE PRT-STUDENT-REC AFTER 2
