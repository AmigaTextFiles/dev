@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   GPAUPDT.
+      *PROGRAM DISCRIPTION.
+      *
+      *  Batch program to recompute ST-GRADE-PNT-AVG across
+      * SECURITY.DAT2 from a term grades extract (one row per
+      * student, holding that student's per-course credit hours
+      * and grade points for the term just ended). Run once at
+      * the end of each term instead of a level-4 operator
+      * retyping every student's new GPA by hand through
+      * SECURITY's 1300-DISPLAY-REC screen edit.
+      *
+      *AUTHOR.        cHArRiOTt.
+      *INSTALLATION.
+      *DATE-WRITTEN.
+      *DATE-COMPILLED.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   AMSTRAD-1512.
+       OBJECT-COMPUTER.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT           OLD-STUDENT-FILE
+            ASSIGN TO        DISK
+            ORGANIZATION IS  INDEXED
+            ACCESS MODE IS   DYNAMIC
+            RECORD KEY IS    OS-NUMBER
+            FILE STATUS IS   WS-FILE-STATUS.
+
+            SELECT           TERM-GRADES-FILE
+            ASSIGN TO        DISK
+            ORGANIZATION IS  LINE SEQUENTIAL
+            ACCESS MODE IS   SEQUENTIAL
+            FILE STATUS IS   WS-GRADES-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-STUDENT-FILE
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "SECURITY.DAT2".
+       01 OS-STUDENT-REC.
+           03 OS-NUMBER        PIC 9(6).
+           03 OS-LAST-NAME     PIC X(16).
+           03 OS-FIRST-NAME    PIC X(12).
+           03 OS-CLASS-STAND   PIC XX.
+           03 OS-GRADE-PNT-AVG PIC 9V99.
+           03 OS-ACADEM-STATUS PIC X.
+           03 OS-PHONE-NUMBER  PIC 9(10).
+           03 OS-BIRTH-DATE    PIC 9(6).
+      *
+       FD TERM-GRADES-FILE
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "TERMGRAD.DAT".
+       01 TG-TERM-REC.
+           03 TG-NUMBER         PIC 9(6).
+           03 TG-COURSE-COUNT   PIC 9.
+           03 TG-COURSE         OCCURS 8 TIMES.
+               05 TG-CREDIT-HOURS  PIC 9.
+               05 TG-GRADE-POINTS  PIC 9V9.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-GRADES-STATUS        PIC XX.
+       01 WS-END-FILE-FLAG        PIC X  VALUE " ".
+           88 WS-END-OF-FILE            VALUE "S".
+       01 WS-COUNTERS.
+           03 WS-UPDATED-COUNT    PIC 999 VALUE 0.
+           03 WS-SKIPPED-COUNT    PIC 999 VALUE 0.
+           03 WS-NOT-FOUND-COUNT  PIC 999 VALUE 0.
+       01 WS-COURSE-SUB           PIC 9.
+       01 WS-TOTAL-CREDIT-HOURS   PIC 99   VALUE 0.
+       01 WS-TOTAL-QUALITY-POINTS PIC 999V9 VALUE 0.
+       01 WS-COURSE-LIMIT         PIC 9    VALUE 8.
+       01 WS-COURSE-COUNT-USED    PIC 9    VALUE 0.
+       01 WS-NEW-GPA              PIC 9V99 VALUE 0.
+      *
+      ****************************************************
+      *
+      *  This paragraph opens both files, drives the term grades
+      * extract paragraph until end of file, displays a run
+      * summary and closes both files.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O   OLD-STUDENT-FILE.
+           OPEN INPUT TERM-GRADES-FILE.
+                IF WS-FILE-STATUS   = "00" AND
+                   WS-GRADES-STATUS = "00"
+                      PERFORM 1000-PROCESS-GRADES
+                           UNTIL WS-END-OF-FILE
+                      DISPLAY "GPAUPDT - STUDENTS UPDATED  : "
+                              WS-UPDATED-COUNT
+                      DISPLAY "GPAUPDT - STUDENTS SKIPPED  : "
+                              WS-SKIPPED-COUNT
+                      DISPLAY "GPAUPDT - NUMBERS NOT FOUND : "
+                              WS-NOT-FOUND-COUNT
+                   ELSE
+                      DISPLAY "GPAUPDT - FILE WOULD NOT OPEN"
+                      DISPLAY "OLD-STUDENT-FILE STATUS  : "
+                              WS-FILE-STATUS
+                      DISPLAY "TERM-GRADES-FILE STATUS  : "
+                              WS-GRADES-STATUS.
+           CLOSE OLD-STUDENT-FILE.
+           CLOSE TERM-GRADES-FILE.
+           STOP RUN.
+      *
+      ****************************************************
+      *
+      *  This paragraph reads one term grades record, totals its
+      * credit hours and quality points across TG-COURSE-COUNT
+      * courses, looks up the matching student by ST-NUMBER and,
+      * if the credit-hour total is not zero, rewrites that
+      * student's ST-GRADE-PNT-AVG with the recomputed term GPA.
+      *
+       1000-PROCESS-GRADES.
+           READ TERM-GRADES-FILE
+                AT END MOVE "S" TO WS-END-FILE-FLAG
+           END-READ.
+           IF NOT WS-END-OF-FILE
+                 PERFORM 1010-TOTAL-COURSES
+                 IF WS-TOTAL-CREDIT-HOURS = 0
+                       ADD 1 TO WS-SKIPPED-COUNT
+                    ELSE
+                       COMPUTE WS-NEW-GPA ROUNDED =
+                               WS-TOTAL-QUALITY-POINTS /
+                               WS-TOTAL-CREDIT-HOURS
+                       PERFORM 1020-REWRITE-STUDENT.
+      *
+      ****************************************************
+      *
+      *  This paragraph sums TG-CREDIT-HOURS and the product of
+      * TG-CREDIT-HOURS times TG-GRADE-POINTS across the courses
+      * named by TG-COURSE-COUNT on the current term grades record,
+      * capped at WS-COURSE-LIMIT since TG-COURSE OCCURS only that
+      * many times - a record with a larger count is not trusted
+      * past the table bounds.
+      *
+       1010-TOTAL-COURSES.
+           MOVE 0 TO WS-TOTAL-CREDIT-HOURS
+                     WS-TOTAL-QUALITY-POINTS.
+           MOVE TG-COURSE-COUNT TO WS-COURSE-COUNT-USED.
+           IF TG-COURSE-COUNT GREATER WS-COURSE-LIMIT
+                 MOVE WS-COURSE-LIMIT TO WS-COURSE-COUNT-USED.
+           PERFORM VARYING WS-COURSE-SUB FROM 1 BY 1
+                   UNTIL WS-COURSE-SUB GREATER WS-COURSE-COUNT-USED
+                ADD TG-CREDIT-HOURS (WS-COURSE-SUB)
+                    TO WS-TOTAL-CREDIT-HOURS
+                COMPUTE WS-TOTAL-QUALITY-POINTS =
+                        WS-TOTAL-QUALITY-POINTS +
+                        TG-CREDIT-HOURS (WS-COURSE-SUB) *
+                        TG-GRADE-POINTS (WS-COURSE-SUB)
+           END-PERFORM.
+      *
+      ****************************************************
+      *
+      *  This paragraph looks up the student named on the current
+      * term grades record by direct key read and rewrites its
+      * grade point average in place. A student number on the
+      * extract with no matching SECURITY.DAT2 record is counted
+      * and skipped rather than stopping the run.
+      *
+       1020-REWRITE-STUDENT.
+           MOVE TG-NUMBER TO OS-NUMBER.
+           READ OLD-STUDENT-FILE RECORD KEY IS OS-NUMBER
+                INVALID KEY
+                      ADD 1 TO WS-NOT-FOUND-COUNT
+                NOT INVALID KEY
+                      MOVE WS-NEW-GPA TO OS-GRADE-PNT-AVG
+                      REWRITE OS-STUDENT-REC
+                      ADD 1 TO WS-UPDATED-COUNT
+           END-READ.
